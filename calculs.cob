@@ -1,11 +1,38 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AttributionDeValeur.
+       *>Renomme de AttributionDeValeur a Calculs : deux programmes de
+       *>ce dossier partageaient le meme PROGRAM-ID, ce qui empechait
+       *>de les appeler tous les deux depuis un meme programme appelant.
+       PROGRAM-ID. Calculs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SPOOL-FICHIER.
 
        DATA DIVISION. *>Division des données
+       FILE SECTION.
+       COPY SPOOL-FD.
+
        WORKING-STORAGE SECTION. *>Section des déclarations de variables
        77 a PIC 99. *>l'ID 77 est une CONVENTION de nommage. On peut utiliser 1 par exemple, mais déconseillé.
        77 b PIC 99.
        77 c PIC 99.
+       *>Le reste du detail des operations : difference (signee, car
+       *>b peut etre plus grand que a), produit, puis quotient et
+       *>reste de la division entiere.
+       77 d PIC S9(3).
+       77 e PIC 9(4).
+       77 f PIC 99.
+       77 g PIC 99.
+       *>Versions editees de d/f/g pour le STRING ci-dessous : un champ
+       *>numerique signe (d) stocke son signe en surfrappe de zone sur
+       *>le dernier octet, qui n'est pas imprimable tel quel dans un
+       *>STRING ; passer par un champ edite produit un "-" lisible
+       *>(et, pour f/g, supprime les zeros de tete).
+       77 d-edit PIC -(3)9.
+       77 f-edit PIC Z9.
+       77 g-edit PIC Z9.
+       77 texte-rapport PIC X(90).
 
        SCREEN SECTION. *>Section de gestion de l'écran
        1 pla-res.
@@ -16,10 +43,48 @@
            2 PIC 99 FROM b.
            2 COL 18 VALUE ' = '.
            2 PIC 99 FROM c.
+           2 LINE 2 COL 10 PIC 99 FROM a.
+           2 COL 12 VALUE ' - '.
+           2 COL 15 PIC 99 FROM b.
+           2 COL 18 VALUE ' = '.
+           2 COL 21 PIC -(3)9 FROM d.
+           2 LINE 3 COL 10 PIC 99 FROM a.
+           2 COL 12 VALUE ' * '.
+           2 COL 15 PIC 99 FROM b.
+           2 COL 18 VALUE ' = '.
+           2 COL 21 PIC z(3)9 FROM e.
+           2 LINE 4 COL 10 PIC 99 FROM a.
+           2 COL 12 VALUE ' / '.
+           2 COL 15 PIC 99 FROM b.
+           2 COL 18 VALUE ' = '.
+           2 COL 21 PIC z9 FROM f.
+           2 COL 23 VALUE ' reste '.
+           2 COL 30 PIC z9 FROM g.
 
        PROCEDURE DIVISION. *>Le code principal
        MOVE 5 TO a. *>On met 5 dans a
        MOVE 15 TO b. *>On met 15 dans b
        COMPUTE c = a + b. *>c = 5+15 soit 20.
+       COMPUTE d = a - b.
+       COMPUTE e = a * b.
+       DIVIDE a BY b GIVING f REMAINDER g.
        DISPLAY pla-res. *>On affiche le tout une fois calculé.
-       STOP RUN. *>Fin du programme.
+       *>On garde aussi trace du resultat dans le spool partage, pour
+       *>pouvoir relire l'historique des executions apres coup.
+       MOVE d TO d-edit.
+       MOVE f TO f-edit.
+       MOVE g TO g-edit.
+       STRING a ' + ' b ' = ' c
+           '  |  ' a ' - ' b ' = ' d-edit
+           '  |  ' a ' * ' b ' = ' e
+           '  |  ' a ' / ' b ' = ' f-edit ' reste ' g-edit
+           DELIMITED BY SIZE INTO texte-rapport.
+       PERFORM spouler-resultat.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis OperationsArithmetiques.
+       GOBACK.
+
+       COPY SPOOL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY spouler-resultat
+           NOM-PROGRAMME-SPL BY "Calculs"
+           TEXTE-SPOOL BY texte-rapport.
