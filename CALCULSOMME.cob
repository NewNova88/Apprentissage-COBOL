@@ -14,26 +14,141 @@
        *>va en avoir besoin.
        FUNCTION-ID. CALCULSOMME.
 
+       *>Division d'environnement : on y déclare le fichier d'historique
+       *>où chaque appel de la fonction est journalisé.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORIQUE-CALCULS ASSIGN TO "CALCULSOMME-LOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           *>Grand livre du total cumule de tous les appels, pour
+           *>pouvoir suivre l'evolution d'un solde au fil des calculs
+           *>au lieu de ne connaitre que le dernier resultat isole.
+           SELECT FICHIER-TOTAL ASSIGN TO "CALCULSOMME-TOTAL.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-total.
+
        *>Division des données
        DATA DIVISION.
+       *>Section des fichiers : un enregistrement par appel de la
+       *>fonction, pour pouvoir reconstituer n'importe quel total
+       *>après coup.
+       FILE SECTION.
+       FD HISTORIQUE-CALCULS.
+       1 LIGNE-HISTORIQUE.
+           2 HIST-HORODATAGE PIC X(14).
+           2 FILLER PIC X(01) VALUE SPACE.
+           2 HIST-PARAM1 PIC Z(3)9.
+           2 FILLER PIC X(01) VALUE SPACE.
+           2 HIST-OPERATION PIC X(01).
+           2 FILLER PIC X(01) VALUE SPACE.
+           2 HIST-PARAM2 PIC Z(3)9.
+           2 FILLER PIC X(01) VALUE SPACE.
+           2 HIST-RESULTAT PIC -(9)9.99.
+           2 FILLER PIC X(01) VALUE SPACE.
+           2 HIST-TOTAL PIC -(10)9.99.
+
+       FD FICHIER-TOTAL.
+       1 LIGNE-TOTAL PIC S9(11)V99.
+
+       WORKING-STORAGE SECTION.
+       77 total-cumule PIC S9(11)V99 VALUE 0.
+       77 statut-total PIC X(02).
+       *>Version de l'interface de la fonction : verifiee a la fois
+       *>par compiler.sh apres compilation (le .so produit doit
+       *>correspondre a ce source avant de lier
+       *>UtilisationFonctionCustom contre lui) et par l'appelant a
+       *>l'execution via paramVersion, pour detecter un .so perime ou
+       *>incompatible des le premier appel. Passee a CS-0002 quand
+       *>param1/param2/paramRes ont ete elargis au-dela de deux
+       *>chiffres, puis a CS-0003 quand paramVersion a ete ajoute a
+       *>la LINKAGE SECTION pour ce controle a l'execution.
+       77 VERSION-CALCULSOMME PIC X(08) VALUE "CS-0003".
+
        *>Section des liens : là où on va mettre tous les paramètres
        *>ainsi que la variable de retour.
        LINKAGE SECTION.
-       1 param1 PIC 99.
-       1 param2 PIC 99.
-       *>Comme param1 et 2 sont des nombre allant de 0 à 99, le nombre
-       *>résultat pourra dépasser 100, donc il nous faut un nombre
-       *>entre 0 et 999 comme retour de fonction.
-       1 paramRes PIC 999.
+       1 param1 PIC 9(4).
+       1 param2 PIC 9(4).
+       *>Code d'opération : A (addition), S (soustraction),
+       *>M (multiplication) ou D (division). Par défaut, si rien
+       *>d'autre n'est reconnu, on additionne (pour rester compatible
+       *>avec les programmes qui n'envoyaient que param1 et param2).
+       1 paramOperation PIC X(01).
+       *>Comme param1 et 2 sont des nombres allant de 0 à 9999, une
+       *>soustraction peut être négative et une multiplication peut
+       *>dépasser 9999 (jusqu'à 99980001), donc il nous faut un nombre
+       *>signé plus large, avec des décimales pour la division.
+       1 paramRes PIC S9(9)V99.
+       *>Identifiant de version renvoye a l'appelant a chaque appel,
+       *>pour qu'il puisse detecter un .so perime ou incompatible dès
+       *>le premier appel au lieu de ne s'en apercevoir qu'a un
+       *>résultat visiblement faux.
+       1 paramVersion PIC X(08).
 
        *>Division des procédures avec des options :
        *>USING permet de définir les paramètres d'entrées, ici
-       *>param1 et 2 déclarés dans LINKAGE SECTION.
+       *>param1, param2 et paramOperation déclarés dans LINKAGE SECTION.
        *>RETURNING (pas GIVING) donnera la variable que la fonction
        *>va retourner, ici paramRes.
-       PROCEDURE DIVISION USING param1 param2 RETURNING paramRes.
-       *>La somme des deux entiers entrés en paramètres est stockée
-       *>dans la variable paramRes, qui sera retournée.
-       COMPUTE paramRes = param1 + param2.
+       PROCEDURE DIVISION USING param1 param2 paramOperation
+           paramVersion RETURNING paramRes.
+       MOVE VERSION-CALCULSOMME TO paramVersion.
+       *>Suivant le code d'opération reçu, on calcule le résultat
+       *>correspondant dans paramRes, qui sera retournée.
+       EVALUATE paramOperation
+           WHEN 'S'
+               COMPUTE paramRes = param1 - param2
+           WHEN 'M'
+               COMPUTE paramRes = param1 * param2
+           WHEN 'D'
+               *>On évite la division par zéro : le résultat reste à 0.
+               IF param2 = 0
+                   MOVE 0 TO paramRes
+               ELSE
+                   COMPUTE paramRes = param1 / param2
+               END-IF
+           WHEN OTHER
+               *>'A' ou tout code non reconnu : addition, comme avant.
+               COMPUTE paramRes = param1 + param2
+       END-EVALUATE.
+       *>On met a jour le grand livre du total cumule de tous les
+       *>appels, pour pouvoir suivre un solde qui evolue d'un appel a
+       *>l'autre au lieu de ne connaitre que le dernier resultat isole.
+       PERFORM charger-total.
+       ADD paramRes TO total-cumule.
+       PERFORM sauver-total.
+
+       *>On journalise l'appel (entrées, opération, résultat et total
+       *>cumule) avec son horodatage, pour pouvoir reconstituer
+       *>n'importe quel calcul après coup.
+       OPEN EXTEND HISTORIQUE-CALCULS.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO HIST-HORODATAGE.
+       MOVE param1 TO HIST-PARAM1.
+       MOVE paramOperation TO HIST-OPERATION.
+       MOVE param2 TO HIST-PARAM2.
+       MOVE paramRes TO HIST-RESULTAT.
+       MOVE total-cumule TO HIST-TOTAL.
+       WRITE LIGNE-HISTORIQUE.
+       CLOSE HISTORIQUE-CALCULS.
+       GOBACK.
+
+       *>Lecture du total cumule laisse par les appels precedents.
+       charger-total.
+           MOVE 0 TO total-cumule.
+           OPEN INPUT FICHIER-TOTAL.
+           IF statut-total = "00"
+               READ FICHIER-TOTAL INTO total-cumule
+                   AT END MOVE 0 TO total-cumule
+               END-READ
+               CLOSE FICHIER-TOTAL
+           END-IF.
+
+       *>Sauvegarde du total cumule apres le present appel.
+       sauver-total.
+           OPEN OUTPUT FICHIER-TOTAL.
+           MOVE total-cumule TO LIGNE-TOTAL.
+           WRITE LIGNE-TOTAL.
+           CLOSE FICHIER-TOTAL.
        *>Fin de la fonction.
        END FUNCTION CALCULSOMME.
