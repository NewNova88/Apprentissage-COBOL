@@ -10,9 +10,19 @@
            2 BLANK SCREEN.
            2 LINE 1 COL 1 VALUE 'Pour a : '.
            2 PIC 99 FROM a.
+           2 LINE 3 COL 1 VALUE
+               'Compteurs remis a zero pour l''ouverture du service.'.
 
        PROCEDURE DIVISION.
-       INITIALIZE a. *>Étrangement, chez moi,
+       *>Ce programme sert maintenant d'utilitaire de debut de service :
+       *>la remise a zero d'un compteur passe par le meme copybook que
+       *>TpPlusOuMoins (nbCoup), BouclerNFois (x) et InstructionAdd
+       *>(total), pour ne jamais dependre d'un oubli de recompilation
+       *>ou d'une remise a zero manuelle d'un programme a l'autre.
+       COPY REMAZERO REPLACING COMPTEUR BY a.
+       *>Étrangement, chez moi,
        *>cette ligne n'est pas nécessaire, mais elle est peut-être due à la traduction en C.
        DISPLAY pla-ini.
-       STOP RUN.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
