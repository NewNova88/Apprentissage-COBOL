@@ -16,15 +16,61 @@
            *>On appelle la fonction externe custom CALCULSOMME.
            FUNCTION CALCULSOMME.
 
+       INPUT-OUTPUT SECTION.
+       *>Section des fichiers : le fichier des paires de nombres pour
+       *>le mode lot, et le rapport qui en ressort.
+       FILE-CONTROL.
+           SELECT FICHIER-PAIRES ASSIGN TO "PAIRES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FICHIER-RAPPORT ASSIGN TO "RAPPORT-SOMMES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        *>Division des données
        DATA DIVISION.
+       *>Section des fichiers.
+       FILE SECTION.
+       FD FICHIER-PAIRES.
+       1 LIGNE-PAIRE.
+           2 PAIRE-ENTIER1 PIC 9(4).
+           2 FILLER PIC X.
+           2 PAIRE-ENTIER2 PIC 9(4).
+
+       FD FICHIER-RAPPORT.
+       1 LIGNE-RAPPORT PIC X(60).
+
        *>Section de l'espace de stockage (pour les variables)
        WORKING-STORAGE SECTION.
        *>On déclare trois entiers du même type que les paramètres
        *>de la fonction externe custom.
-       1 entier1 PIC 99.
-       1 entier2 PIC 99.
-       1 res PIC 999.
+       1 entier1 PIC 9(4).
+       1 entier2 PIC 9(4).
+       *>Code d'opération passé à CALCULSOMME : A par défaut (addition).
+       1 operation PIC X(01) VALUE 'A'.
+       1 res PIC S9(9)V99.
+       *>Version de CALCULSOMME recue au premier appel, comparee a
+       *>celle attendue pour detecter un .so perime ou incompatible
+       *>avant de faire confiance a son resultat.
+       1 version-recue PIC X(08).
+       77 VERSION-ATTENDUE-CALCULSOMME PIC X(08) VALUE "CS-0003".
+       77 version-deja-verifiee PIC X(01) VALUE 'N'.
+           88 VERSION-VERIFIEE VALUE 'O'.
+
+       *>Choix du mode d'exécution (1 = interactif, 2 = lot).
+       77 choix-mode PIC 9 VALUE 1.
+
+       *>Compteurs pour le mode lot.
+       77 fin-fichier PIC X(01) VALUE 'N'.
+           88 PLUS-DE-PAIRES VALUE 'O'.
+       77 nb-lignes PIC 9(5) VALUE 0.
+       77 total-lot PIC S9(9)V99 VALUE 0.
+
+       *>Versions editees de res/total-lot pour les STRING du mode
+       *>lot : un champ numerique signe stocke son signe en
+       *>surfrappe de zone sur le dernier octet (illisible tel quel
+       *>dans un STRING), et le point decimal implicite (V) n'est
+       *>jamais materialise sans passer par un champ edite.
+       77 res-edit PIC -(9)9.99.
+       77 total-lot-edit PIC -(9)9.99.
 
        *>Section de l'écran (pour l'affichage).
        SCREEN SECTION.
@@ -32,31 +78,128 @@
            2 BLANK SCREEN.
            2 LINE 1 COL 20 VALUE 'Somme de deux entiers'.
 
+       1 plage-choix-mode.
+           2 LINE 2 COL 1 VALUE '1=Interactif  2=Lot (PAIRES.DAT) : '.
+           2 PIC 9 TO choix-mode REQUIRED.
+
        1 plage-saisie.
            2 LINE 4 COL 1 VALUE 'Entrez le premier nombre : '.
-           2 PIC zz TO entier1 REQUIRED.
+           2 PIC z(3)9 TO entier1 REQUIRED.
            2 LINE 5 COL 1 VALUE 'Entrez le second nombre : '.
-           2 PIC zz TO entier2 REQUIRED.
+           2 PIC z(3)9 TO entier2 REQUIRED.
+           2 LINE 6 COL 1 VALUE
+               'Operation (A=+ S=- M=* D=/), vide=A : '.
+           2 PIC X(01) TO operation.
 
        1 plage-resultat.
-           2 LINE 8 COL 1 VALUE 'La somme des deux nombres vaut : '.
-           2 PIC 999 FROM res.
+           2 LINE 8 COL 1 VALUE 'Resultat de l''operation : '.
+           2 PIC -(9)9.99 FROM res.
+
+       1 plage-version-perimee.
+           2 LINE 8 COL 1 VALUE
+               'Attention : CALCULSOMME.so ne correspond pas a la'.
+           2 LINE 9 COL 1 VALUE
+               ' version attendue (module perime ou incompatible).'.
+
+       1 plage-module-indisponible.
+           2 LINE 8 COL 1 VALUE
+               'Module de calcul indisponible (CALCULSOMME.so manquant'.
+           2 LINE 9 COL 1 VALUE ' ou perime).'.
+
+       1 plage-lot-fini.
+           2 LINE 8 COL 1 VALUE 'Rapport genere : RAPPORT-SOMMES.DAT'.
+           2 LINE 9 COL 1 VALUE 'Lignes traitees : '.
+           2 PIC zzzz9 FROM nb-lignes.
+           2 LINE 10 COL 1 VALUE 'Total general : '.
+           2 PIC -(9)9.99 FROM total-lot.
 
        *>Division des procédure
        PROCEDURE DIVISION.
        *>Bien que pas forcément nécessaire, on initialise nos
        *>variables.
        INITIALIZE entier1 entier2 res.
-       *>On affiche le titre et la saisie.
-       DISPLAY plage-aff-titre plage-saisie.
-       *>On accepte les entrées de la plage de saisie.
-       ACCEPT plage-saisie.
-
-       *>On met le résultat de la fonction CALCULSOMME avec nos
-       *>paramètres entrés au clavier dans la variable res.
-       *>Équivalent à COMPUTE res = FUNCTION CALCULSOMME(entier1, entier2).
-       MOVE FUNCTION CALCULSOMME(entier1, entier2) TO res.
-       *>On affiche le résultat de la fonction.
-       DISPLAY plage-resultat.
-       *>Fin du programme
-       STOP RUN.
+       MOVE 'A' TO operation.
+       *>On affiche le titre et on demande le choix-mode.
+       DISPLAY plage-aff-titre plage-choix-mode.
+       ACCEPT plage-choix-mode.
+
+       IF choix-mode = 2
+           PERFORM traiter-lot
+       ELSE
+           *>On affiche la saisie habituelle.
+           DISPLAY plage-saisie
+           ACCEPT plage-saisie
+
+           *>On met le résultat de la fonction CALCULSOMME avec nos
+           *>paramètres entrés au clavier dans la variable res. On
+           *>passe par CALL plutot que par FUNCTION pour pouvoir
+           *>intercepter un module manquant ou perime avec ON
+           *>EXCEPTION, au lieu de laisser planter le programme avec
+           *>une erreur d'exécution brute.
+           CALL "CALCULSOMME" USING entier1 entier2 operation
+               version-recue
+               RETURNING res
+               ON EXCEPTION
+                   DISPLAY plage-module-indisponible
+               NOT ON EXCEPTION
+                   PERFORM verifier-version-calculsomme
+                   DISPLAY plage-resultat
+           END-CALL
+       END-IF.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Mode lot : on relit chaque paire du fichier PAIRES.DAT, on
+       *>appelle CALCULSOMME pour chacune, et on écrit le détail ainsi
+       *>que le total général et le nombre de lignes dans le rapport.
+       traiter-lot.
+       OPEN INPUT FICHIER-PAIRES.
+       OPEN OUTPUT FICHIER-RAPPORT.
+       READ FICHIER-PAIRES
+           AT END SET PLUS-DE-PAIRES TO TRUE
+       END-READ.
+       PERFORM UNTIL PLUS-DE-PAIRES
+           CALL "CALCULSOMME" USING PAIRE-ENTIER1 PAIRE-ENTIER2
+               operation version-recue
+               RETURNING res
+               ON EXCEPTION
+                   DISPLAY plage-module-indisponible
+                   SET PLUS-DE-PAIRES TO TRUE
+               NOT ON EXCEPTION
+                   PERFORM verifier-version-calculsomme
+           END-CALL
+           IF NOT PLUS-DE-PAIRES
+               ADD 1 TO nb-lignes
+               ADD res TO total-lot
+               MOVE res TO res-edit
+               STRING PAIRE-ENTIER1 " + " PAIRE-ENTIER2 " = " res-edit
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+               READ FICHIER-PAIRES
+                   AT END SET PLUS-DE-PAIRES TO TRUE
+               END-READ
+           END-IF
+       END-PERFORM.
+       MOVE total-lot TO total-lot-edit.
+       STRING "Nombre de lignes : " NB-LIGNES
+           DELIMITED BY SIZE INTO LIGNE-RAPPORT.
+       WRITE LIGNE-RAPPORT.
+       STRING "Total general : " total-lot-edit
+           DELIMITED BY SIZE INTO LIGNE-RAPPORT.
+       WRITE LIGNE-RAPPORT.
+       CLOSE FICHIER-PAIRES.
+       CLOSE FICHIER-RAPPORT.
+       DISPLAY plage-lot-fini.
+
+       *>Controle, au tout premier appel reussi de CALCULSOMME, que la
+       *>version renvoyee dans version-recue est bien celle attendue,
+       *>pour detecter un .so perime ou incompatible avant de faire
+       *>confiance a son resultat. Un seul avertissement par execution.
+       verifier-version-calculsomme.
+           IF NOT VERSION-VERIFIEE
+               SET VERSION-VERIFIEE TO TRUE
+               IF version-recue NOT = VERSION-ATTENDUE-CALCULSOMME
+                   DISPLAY plage-version-perimee
+               END-IF
+           END-IF.
