@@ -1,41 +1,329 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TableauAffectation.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TABLEAU ASSIGN TO "TABLEAU.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FICHIER-REPRISE ASSIGN TO "REPRISE-TABLEAU.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-reprise.
+           *>Au-dela des 99 emplacements du tableau en memoire, les
+           *>elements supplementaires sont ranges dans ce fichier
+           *>indexe par numero d'index, pour ne plus plafonner n a la
+           *>taille d'un OCCURS.
+           SELECT FICHIER-TABLEAU-EXT ASSIGN TO "TABLEAU-EXT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EXT-INDEX
+               FILE STATUS IS statut-ext.
+           COPY JOURNAL-FICHIER.
+           COPY SPOOL-FICHIER.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-TABLEAU.
+       1 LIGNE-TABLEAU PIC 9(4).
+
+       *>Point de reprise : n et le dernier index rempli, pour pouvoir
+       *>continuer une saisie interrompue au lieu de tout ressaisir.
+       FD FICHIER-REPRISE.
+       1 LIGNE-REPRISE.
+           2 REP-N PIC 9(4).
+           2 REP-DERNIER-INDEX PIC 9(4).
+
+       *>Debordement du tableau au-dela de l'index 99 : une ligne par
+       *>element, adressee directement par son numero d'index.
+       FD FICHIER-TABLEAU-EXT.
+       1 LIGNE-TABLEAU-EXT.
+           2 EXT-INDEX PIC 9(4).
+           2 EXT-VALEUR PIC 9(4).
+
+       COPY JOURNAL-FD.
+       COPY SPOOL-FD.
+
        WORKING-STORAGE SECTION.
 
-       77 n PIC 99.
-       77 i PIC 99.
+       77 texte-rapport PIC X(60).
+       77 n PIC 9(4).
+       77 i PIC 9(4).
+       77 index-depart PIC 9(4) VALUE 1.
+       77 choix-origine PIC 9 VALUE 1.
+       *>1 = on ressaisit n valeurs, 2 = on recharge TABLEAU.DAT.
+       77 choix-ordre PIC 9 VALUE 1.
+       *>1 = ASCENDING, 2 = DESCENDING.
+       77 mini PIC 9(4).
+       77 maxi PIC 9(4).
+       77 somme PIC 9(8).
+       77 moyenne PIC 9(4)V99.
+       77 valeur-courante PIC 9(4).
+       77 valeur-lue PIC 9(4).
+       77 statut-ext PIC X(02).
 
-       *>Déclaration d'un tableau à une dimension.
+       77 flag-n-valide PIC X(01) VALUE 'N'.
+           88 N-VALIDE VALUE 'O'.
+       *>Bornes acceptees pour n, utilisees par le controle partage.
+       77 borne-min-n PIC 9(4) VALUE 1.
+       77 borne-max-n PIC 9(4) VALUE 9999.
+
+       *>Point de reprise trouve au demarrage : une saisie precedente
+       *>avait ete interrompue avant d'avoir ete completee ni sauvee.
+       77 flag-reprise PIC X(01) VALUE 'N'.
+           88 REPRISE-TROUVEE VALUE 'O'.
+       77 choix-reprise PIC X(01) VALUE 'N'.
+       77 n-reprise PIC 9(4).
+       77 dernier-index-sauve PIC 9(4).
+       77 statut-reprise PIC X(02).
+
+       *>Déclaration d'un tableau à une dimension. Les 99 premiers
+       *>elements restent ici ; au-dela, PERFORM ranger-valeur/
+       *>lire-valeur bascule sur FICHIER-TABLEAU-EXT.
        1 tableau.
            2 entier PIC 99 OCCURS 99.
 
        SCREEN SECTION.
 
-       1 plage-saisie.
+       1 plage-origine.
            2 BLANK SCREEN.
+           2 LINE 1 COL 1 VALUE 'Tableau : 1=ressaisir 2=recharger : '.
+           2 PIC 9 TO choix-origine REQUIRED.
+
+       1 plage-reprise.
+           2 LINE 1 COL 1 VALUE 'Reprise disponible (n='.
+           2 PIC z(3)9 FROM n-reprise.
+           2 VALUE ' jusque index '.
+           2 PIC z(3)9 FROM dernier-index-sauve.
+           2 VALUE ') continuer (O/N) : '.
+           2 saisie-reprise PIC X(01) TO choix-reprise REQUIRED.
+
+       1 plage-saisie.
            2 LINE 1 COL 30 VALUE 'Valeur de n : '.
-           2 saisie PIC 99 TO n REQUIRED.
+           2 saisie PIC 9(4) TO n REQUIRED.
+
+       1 plage-erreur-n.
+           2 LINE 2 COL 30 VALUE 'n doit etre compris entre 1 et 9999.'.
+
+       1 plage-ordre.
+           2 LINE 1 COL 1 VALUE 'Ordre : 1=croissant 2=decroissant : '.
+           2 PIC 9 TO choix-ordre REQUIRED.
 
        1 plage-ligne.
            2 LINE i COL 1 VALUE 'Index '.
-           2 PIC 99 FROM i.
+           2 PIC z(3)9 FROM i.
            2 VALUE ' : '.
-           2 PIC zz FROM entier(i).
+           2 PIC z(3)9 FROM valeur-lue.
+
+       1 plage-stats.
+           2 LINE 1 COL 1 VALUE 'Min : '.
+           2 PIC z(3)9 FROM mini.
+           2 COL 15 VALUE 'Max : '.
+           2 PIC z(3)9 FROM maxi.
+           2 COL 30 VALUE 'Moyenne : '.
+           2 PIC z(3)9.99 FROM moyenne.
 
        PROCEDURE DIVISION.
        INITIALIZE tableau.
+       *>charger-reprise d'abord, pour que preparer-extension sache si
+       *>ce passage reprend un precedent avant de decider de
+       *>reinitialiser ou non TABLEAU-EXT.DAT.
+       PERFORM charger-reprise.
+       PERFORM preparer-extension.
+
+       DISPLAY plage-origine.
+       ACCEPT plage-origine.
+
+       IF choix-origine = 2
+           PERFORM charger-tableau
+       ELSE
+           IF REPRISE-TROUVEE
+               DISPLAY plage-reprise
+               ACCEPT plage-reprise
+           END-IF
+           IF REPRISE-TROUVEE AND choix-reprise = 'O'
+               MOVE n-reprise TO n
+               COMPUTE index-depart = dernier-index-sauve + 1
+           ELSE
+               PERFORM UNTIL N-VALIDE
+                   DISPLAY plage-saisie
+                   ACCEPT saisie
+                   PERFORM journaliser-n
+                   COPY CONTROLE-NUMERIQUE
+                       REPLACING VALEUR-A-CONTROLER BY n
+                       BORNE-CTRL-BASSE BY borne-min-n
+                       BORNE-CTRL-HAUTE BY borne-max-n
+                       DRAPEAU-CTRL BY flag-n-valide.
+                   IF NOT N-VALIDE
+                       DISPLAY plage-erreur-n
+                   END-IF
+               END-PERFORM
+               MOVE 1 TO index-depart
+           END-IF
+           IF index-depart <= n
+               PERFORM TEST AFTER VARYING i FROM index-depart BY 1
+                       UNTIL i = n
+                   MOVE i TO valeur-courante
+                   PERFORM ranger-valeur
+                   PERFORM sauver-reprise
+               END-PERFORM
+           END-IF
+           PERFORM sauver-tableau
+           PERFORM effacer-reprise
+       END-IF.
 
-       DISPLAY plage-saisie.
-       ACCEPT saisie.
+       DISPLAY plage-ordre.
+       ACCEPT plage-ordre.
+       *>Le tri ne reordonne que les 99 premiers elements gardes en
+       *>memoire ; au-dela, les valeurs restent dans leur ordre
+       *>d'ecriture sur FICHIER-TABLEAU-EXT (limite connue d'un tri
+       *>qui reste en memoire, sans fusion avec le fichier indexe).
+       IF choix-ordre = 2
+           SORT entier DESCENDING
+       ELSE
+           SORT entier ASCENDING
+       END-IF.
 
        PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
-           MOVE i TO entier(i)
+           PERFORM lire-valeur
+           DISPLAY plage-ligne
        END-PERFORM.
-       SORT entier DESCENDING.
+
+       *>Min/max/moyenne des n valeurs, affiches pour eviter de les
+       *>recalculer a la main a partir de la liste affichee.
+       MOVE 1 TO i.
+       PERFORM lire-valeur.
+       MOVE valeur-lue TO mini maxi.
+       MOVE 0 TO somme.
        PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
-           DISPLAY plage-ligne
+           PERFORM lire-valeur
+           IF valeur-lue < mini
+               MOVE valeur-lue TO mini
+           END-IF
+           IF valeur-lue > maxi
+               MOVE valeur-lue TO maxi
+           END-IF
+           ADD valeur-lue TO somme
        END-PERFORM.
+       COMPUTE moyenne ROUNDED = somme / n.
+       DISPLAY plage-stats.
+
+       *>On garde aussi trace des statistiques dans le spool partage,
+       *>pour pouvoir relire l'historique des executions apres coup.
+       STRING 'min=' mini ' max=' maxi ' moyenne=' moyenne
+           DELIMITED BY SIZE INTO texte-rapport.
+       PERFORM spouler-resultat.
+       PERFORM fermer-extension.
        STOP RUN.
+
+       *>Sauvegarde de n puis des n valeurs saisies, pour qu'un autre
+       *>passage puisse reprendre le tableau sans tout ressaisir.
+       sauver-tableau.
+           OPEN OUTPUT FICHIER-TABLEAU.
+           MOVE n TO LIGNE-TABLEAU.
+           WRITE LIGNE-TABLEAU.
+           PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
+               PERFORM lire-valeur
+               MOVE valeur-lue TO LIGNE-TABLEAU
+               WRITE LIGNE-TABLEAU
+           END-PERFORM.
+           CLOSE FICHIER-TABLEAU.
+
+       *>Rechargement du tableau sauvegarde lors d'un passage precedent.
+       charger-tableau.
+           OPEN INPUT FICHIER-TABLEAU.
+           READ FICHIER-TABLEAU INTO n.
+           PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
+               READ FICHIER-TABLEAU INTO valeur-courante
+               PERFORM ranger-valeur
+           END-PERFORM.
+           CLOSE FICHIER-TABLEAU.
+
+       *>Range valeur-courante a l'index i : en memoire si i <= 99,
+       *>sinon dans FICHIER-TABLEAU-EXT adresse par son index.
+       ranger-valeur.
+           IF i <= 99
+               MOVE valeur-courante TO entier(i)
+           ELSE
+               MOVE i TO EXT-INDEX
+               MOVE valeur-courante TO EXT-VALEUR
+               WRITE LIGNE-TABLEAU-EXT
+                   INVALID KEY
+                       REWRITE LIGNE-TABLEAU-EXT
+               END-WRITE
+           END-IF.
+
+       *>Relit l'element d'index i dans valeur-lue, en memoire ou
+       *>depuis FICHIER-TABLEAU-EXT selon le meme partage que
+       *>ranger-valeur.
+       lire-valeur.
+           IF i <= 99
+               MOVE entier(i) TO valeur-lue
+           ELSE
+               MOVE i TO EXT-INDEX
+               READ FICHIER-TABLEAU-EXT
+                   INVALID KEY
+                       MOVE 0 TO valeur-lue
+                   NOT INVALID KEY
+                       MOVE EXT-VALEUR TO valeur-lue
+               END-READ
+           END-IF.
+
+       *>Ouvre le fichier de debordement en acces direct pour la duree
+       *>du present passage. On ne le recree (remise a zero) que lors
+       *>d'un depart a neuf : en cas de reprise, les elements
+       *>d'index > 99 d'un passage interrompu y sont deja ranges et ne
+       *>doivent pas etre perdus.
+       preparer-extension.
+           IF NOT REPRISE-TROUVEE
+               OPEN OUTPUT FICHIER-TABLEAU-EXT
+               CLOSE FICHIER-TABLEAU-EXT
+           END-IF.
+           OPEN I-O FICHIER-TABLEAU-EXT.
+
+       fermer-extension.
+           CLOSE FICHIER-TABLEAU-EXT.
+
+       *>Lecture du point de reprise laisse par un passage interrompu.
+       *>REP-N = 0 signifie qu'aucune saisie n'est restee en suspens.
+       charger-reprise.
+           MOVE 0 TO REP-N.
+           OPEN INPUT FICHIER-REPRISE.
+           IF statut-reprise = "00"
+               READ FICHIER-REPRISE
+                   AT END MOVE 0 TO REP-N
+               END-READ
+               CLOSE FICHIER-REPRISE
+           END-IF.
+           IF REP-N > 0
+               SET REPRISE-TROUVEE TO TRUE
+               MOVE REP-N TO n-reprise
+               MOVE REP-DERNIER-INDEX TO dernier-index-sauve
+           END-IF.
+
+       *>Ecrit le point de reprise apres chaque valeur affectee, pour
+       *>qu'un operateur coupe en plein milieu puisse repartir de la
+       *>ou il en etait au lieu de ressaisir n depuis le debut.
+       sauver-reprise.
+           OPEN OUTPUT FICHIER-REPRISE.
+           MOVE n TO REP-N.
+           MOVE i TO REP-DERNIER-INDEX.
+           WRITE LIGNE-REPRISE.
+           CLOSE FICHIER-REPRISE.
+
+       *>Saisie terminee et sauvee : plus rien a reprendre.
+       effacer-reprise.
+           OPEN OUTPUT FICHIER-REPRISE.
+           MOVE 0 TO REP-N.
+           MOVE 0 TO REP-DERNIER-INDEX.
+           WRITE LIGNE-REPRISE.
+           CLOSE FICHIER-REPRISE.
+
+       COPY JOURNAL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY journaliser-n
+           NOM-PROGRAMME-JRN BY "TableauAffectation"
+           VALEUR-SAISIE BY n.
+
+       COPY SPOOL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY spouler-resultat
+           NOM-PROGRAMME-SPL BY "TableauAffectation"
+           TEXTE-SPOOL BY texte-rapport.
