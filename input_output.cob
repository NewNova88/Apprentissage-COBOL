@@ -1,16 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InAndOut.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-CONTACTS ASSIGN TO "CONTACTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           COPY JOURNAL-FICHIER.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-CONTACTS.
+       1 LIGNE-CONTACT.
+           2 CTC-HORODATAGE PIC x(14).
+           2 FILLER PIC x(01).
+           2 CTC-NOM PIC x(25).
+
+       COPY JOURNAL-FD.
+
        WORKING-STORAGE SECTION.
        77 nom PIC x(25).
+       *>Jour courant affiche dans la banniere partagee.
+       77 BANNIERE-JOUR PIC 9(8).
+       *>Reponse a "encore un visiteur ?", pour accueillir plusieurs
+       *>visiteurs a la suite au lieu de s'arreter apres le premier.
+       77 encore PIC x(01) VALUE 'O'.
+           88 ENCORE-UN-VISITEUR VALUE 'O'.
+
        SCREEN SECTION.
+       COPY BANNIERE REPLACING NOM-PROGRAMME BY "InAndOut".
+
        1 o-plg-titre.
-           2 BLANK SCREEN.
-           2 LINE 1 COL 18 VALUE 'Hey !'.
+           2 LINE 2 COL 18 VALUE 'Hey !'.
 
        1 i-plg-nom.
-           2 LINE 2 COL 3 VALUE 'Quel est ton nom ? '.
+           2 LINE 3 COL 3 VALUE 'Quel est ton nom ? '.
            2 PIC x(25) TO nom REQUIRED.
 
        1 o-plg-nom.
@@ -18,10 +42,42 @@
            2 LINE 1 COL 18 VALUE 'Salut'.
            2 COL 24 PIC x(25) FROM nom.
 
+       1 i-plg-encore.
+           2 LINE 4 COL 3 VALUE 'Encore un visiteur ? (O/N) : '.
+           2 PIC x(01) TO encore REQUIRED.
+
        PROCEDURE DIVISION.
-       DISPLAY o-plg-titre.
-       DISPLAY i-plg-nom.
-       ACCEPT i-plg-nom.
-       DISPLAY o-plg-nom.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO BANNIERE-JOUR.
+       *>On accueille les visiteurs les uns apres les autres tant que
+       *>l'operateur n'a pas repondu N, au lieu de s'arreter apres le
+       *>premier.
+       PERFORM UNTIL NOT ENCORE-UN-VISITEUR
+           DISPLAY plage-banniere
+           DISPLAY o-plg-titre
+           DISPLAY i-plg-nom
+           ACCEPT i-plg-nom
+           PERFORM journaliser-nom
+           DISPLAY o-plg-nom
+
+           *>On garde une trace de chaque visiteur accueilli, pour
+           *>pouvoir recharger les noms du jour dans le tableur de
+           *>contacts du magasin au lieu de les perdre a la fermeture
+           *>de l'ecran.
+           OPEN EXTEND FICHIER-CONTACTS
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CTC-HORODATAGE
+           MOVE NOM TO CTC-NOM
+           WRITE LIGNE-CONTACT
+           CLOSE FICHIER-CONTACTS
+
+           DISPLAY i-plg-encore
+           ACCEPT i-plg-encore
+       END-PERFORM.
+
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
 
-       STOP RUN.
+       COPY JOURNAL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY journaliser-nom
+           NOM-PROGRAMME-JRN BY "InAndOut"
+           VALEUR-SAISIE BY nom.
