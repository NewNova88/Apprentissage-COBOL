@@ -1,37 +1,154 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FonctionIntrinsèque.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       *>Fichier des mots a traiter en mode lot, et le rapport qui en
+       *>ressort, sur le meme principe que UtilisationFonctionCustom.
+       FILE-CONTROL.
+           SELECT FICHIER-MOTS ASSIGN TO "MOTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FICHIER-RAPPORT-MOTS ASSIGN TO "RAPPORT-MOTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-MOTS.
+       1 LIGNE-MOT-LOT.
+           2 LOT-MOT PIC A(90).
+           2 FILLER PIC X(01).
+           2 LOT-OPERATION PIC 9.
+           2 FILLER PIC X(01).
+           2 LOT-NOMBRE PIC S9(5)V99.
+
+       FD FICHIER-RAPPORT-MOTS.
+       1 LIGNE-RAPPORT-MOT PIC X(120).
+
        WORKING-STORAGE SECTION.
        1 mot PIC A(90).
-       1 nombre PIC 9.
-       1 racine PIC 9.
+       *>Choix de l'operation a appliquer au mot.
+       1 operation-mot PIC 9 VALUE 1.
+       *>Le nombre est maintenant signe (pour detecter les valeurs
+       *>negatives) et decimal (pour que la racine carree ne soit
+       *>plus tronquee a un seul chiffre).
+       1 nombre PIC S9(5)V99.
+       1 racine PIC 9(3)V9999.
+       1 flag-nombre-valide PIC X(01) VALUE 'N'.
+           88 NOMBRE-VALIDE VALUE 'O'.
+
+       *>Choix du mode d'execution (1 = interactif, 2 = lot), sur le
+       *>meme principe que UtilisationFonctionCustom.
+       77 choix-mode PIC 9 VALUE 1.
+       77 fin-mots PIC X(01) VALUE 'N'.
+           88 PLUS-DE-MOTS VALUE 'O'.
+       77 nb-mots-traites PIC 9(05) VALUE 0.
 
        SCREEN SECTION.
        1 plg-aff-titre.
            2 BLANK SCREEN.
            2 LINE 1 COL 10 VALUE 'Utilisation de fonction intrinseque'.
 
+       1 plg-choix-mode.
+           2 LINE 2 COL 1 VALUE '1=Interactif  2=Lot (MOTS.DAT) : '.
+           2 PIC 9 TO choix-mode REQUIRED.
+
        1 plg-saisie.
-           2 LINE 3 COL 1 VALUE 'Tapez un mot en minuscule : '.
+           2 LINE 3 COL 1 VALUE 'Tapez un mot : '.
            2 PIC A(90) TO mot REQUIRED.
-           2 LINE 4 COL 1.
-           2 VALUE 'Entrez un nombre entre 0 et 9 : '. *>Un petit test pour la limite de caractères.
+           2 LINE 4 COL 1 VALUE '1=Majuscule 2=Minuscule 3=Inverser : '.
+           2 PIC 9 TO operation-mot REQUIRED.
+
+       1 plg-saisie-nombre.
+           2 LINE 5 COL 1.
+           2 VALUE 'Entrez un nombre (pas negatif) : '.
            *>Éviter de mettre 2 VALUE à la suite.
-           2 PIC z TO nombre REQUIRED.
+           2 PIC z(5)9.99 TO nombre REQUIRED.
+
+       1 plg-erreur-nombre.
+           2 LINE 6 COL 1 VALUE 'Nombre negatif refuse, recommencez.'.
 
        1 plg-resultat.
-           2 LINE 7 COL 1 VALUE 'Votre mot en majuscule : '.
+           2 LINE 7 COL 1 VALUE 'Votre mot transforme : '.
            2 PIC A(90) FROM mot.
            2 LINE 8 COL 1 VALUE 'La racine carre du nombre est : '.
-           2 PIC 9 FROM racine.
+           2 PIC zz9.9999 FROM racine.
+
+       1 plg-lot-fini.
+           2 LINE 7 COL 1 VALUE 'Rapport genere : RAPPORT-MOTS.DAT'.
+           2 LINE 8 COL 1 VALUE 'Mots traites : '.
+           2 PIC zzzz9 FROM nb-mots-traites.
 
        PROCEDURE DIVISION.
-       DISPLAY plg-aff-titre plg-saisie.
-       ACCEPT plg-saisie.
+       DISPLAY plg-aff-titre plg-choix-mode.
+       ACCEPT plg-choix-mode.
+
+       IF choix-mode = 2
+           PERFORM traiter-lot-mots
+       ELSE
+           DISPLAY plg-saisie
+           ACCEPT plg-saisie
 
-       MOVE FUNCTION UPPER-CASE (mot) TO mot.
-       MOVE FUNCTION SQRT (nombre) TO racine.
+           PERFORM transformer-mot
 
-       DISPLAY plg-resultat.
+           *>On refuse les nombres negatifs, la racine carree n'etant
+           *>pas definie pour eux, au lieu de laisser FUNCTION SQRT
+           *>planter ou tronquer silencieusement le resultat.
+           PERFORM UNTIL NOMBRE-VALIDE
+               DISPLAY plg-saisie-nombre
+               ACCEPT plg-saisie-nombre
+               IF nombre >= 0
+                   SET NOMBRE-VALIDE TO TRUE
+               ELSE
+                   DISPLAY plg-erreur-nombre
+               END-IF
+           END-PERFORM
+           COMPUTE racine ROUNDED = FUNCTION SQRT (nombre)
+
+           DISPLAY plg-resultat
+       END-IF.
        GOBACK.
+
+       *>Transforme le mot courant selon operation-mot (factorise
+       *>pour etre appele aussi bien en interactif qu'en mode lot).
+       transformer-mot.
+           EVALUATE operation-mot
+               WHEN 2
+                   MOVE FUNCTION LOWER-CASE (mot) TO mot
+               WHEN 3
+                   MOVE FUNCTION REVERSE (mot) TO mot
+               WHEN OTHER
+                   MOVE FUNCTION UPPER-CASE (mot) TO mot
+           END-EVALUATE.
+
+       *>Mode lot : on relit chaque ligne de MOTS.DAT (mot, code
+       *>d'operation, nombre), on applique la meme transformation et
+       *>le meme calcul de racine carree qu'en interactif, et on
+       *>ecrit le detail dans le rapport. Un nombre negatif est
+       *>ignore (racine mise a 0) plutot que d'interrompre tout le
+       *>lot pour une seule ligne invalide.
+       traiter-lot-mots.
+           OPEN INPUT FICHIER-MOTS.
+           OPEN OUTPUT FICHIER-RAPPORT-MOTS.
+           READ FICHIER-MOTS
+               AT END SET PLUS-DE-MOTS TO TRUE
+           END-READ.
+           PERFORM UNTIL PLUS-DE-MOTS
+               MOVE LOT-MOT TO mot
+               MOVE LOT-OPERATION TO operation-mot
+               PERFORM transformer-mot
+               IF LOT-NOMBRE >= 0
+                   COMPUTE racine ROUNDED = FUNCTION SQRT (LOT-NOMBRE)
+               ELSE
+                   MOVE 0 TO racine
+               END-IF
+               ADD 1 TO nb-mots-traites
+               STRING mot " - racine de " LOT-NOMBRE " = " racine
+                   DELIMITED BY SIZE INTO LIGNE-RAPPORT-MOT
+               WRITE LIGNE-RAPPORT-MOT
+               READ FICHIER-MOTS
+                   AT END SET PLUS-DE-MOTS TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-MOTS.
+           CLOSE FICHIER-RAPPORT-MOTS.
+           DISPLAY plg-lot-fini.
