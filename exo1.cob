@@ -1,31 +1,116 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PetitExo.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY JOURNAL-FICHIER.
+           COPY SPOOL-FICHIER.
+
        DATA DIVISION. *>Division des déclarations de variables
+       FILE SECTION.
+       COPY JOURNAL-FD.
+       COPY SPOOL-FD.
+
        WORKING-STORAGE SECTION.
        77 a PIC 9(15). *>Nombre allant jusque 15 chiffres.
        77 b PIC 9(15).
        77 c PIC 9(15).
+       *>Bornes acceptées pour chaque valeur, pour que leur produit ne
+       *>puisse pas déborder c (PIC 9(15)).
+       77 borne-min PIC 9(15) VALUE 1.
+       77 borne-max PIC 9(15) VALUE 999999.
+       77 flag-validation PIC X(01) VALUE 'N'.
+           88 SAISIE-VALIDE VALUE 'O'.
+       *>Drapeaux intermediaires du controle partage, un par valeur
+       *>saisie, combines ensuite dans flag-validation.
+       77 flag-valide-a PIC X(01) VALUE 'N'.
+       77 flag-valide-b PIC X(01) VALUE 'N'.
+       *>Jour courant affiche dans la banniere partagee.
+       77 BANNIERE-JOUR PIC 9(8).
+       77 texte-rapport PIC X(60).
 
        SCREEN SECTION.
+       COPY BANNIERE REPLACING NOM-PROGRAMME BY "PetitExo".
+
        1 plage-saisie.
-           2 BLANK SCREEN. *>On efface l'écran.
-           2 LINE 1 COL 1 VALUE "Entrez une premiere valeur : ".
+           2 LINE 2 COL 1 VALUE "Entrez une premiere valeur : ".
            2 firstnb PIC z(15) TO a REQUIRED. *>Utilisation d'étiquette, et l'entrée est obligatoire.
-           2 LINE 2 COL 1 VALUE "Entrez une seconde valeur : ".
+           2 LINE 3 COL 1 VALUE "Entrez une seconde valeur : ".
            2 secondnb PIC z(15) TO b REQUIRED.
 
+       1 plage-erreur.
+           2 LINE 4 COL 1 VALUE "Valeurs hors limites (1 a 999999).".
+
+       1 plage-debordement.
+           2 LINE 4 COL 1 VALUE "Produit trop grand, resultat faux.".
+
        1 plage-affichage. *>Affichage du résultat.
-           2 LINE 4 COL 1 VALUE "Resultat : ".
+           2 LINE 5 COL 1 VALUE "Resultat : ".
            2 PIC z(15) FROM c.
 
        PROCEDURE DIVISION.
-       DISPLAY plage-saisie. *>On affiche la saisie
-       *>On accepte les valeurs (avec les étiquettes pour plus de compréhension).
-       ACCEPT firstnb.
-       ACCEPT secondnb.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO BANNIERE-JOUR.
+       *>On redemande les deux valeurs tant qu'elles ne sont pas
+       *>toutes les deux dans les bornes acceptées, au lieu de se
+       *>contenter du REQUIRED qui ne vérifie que leur présence.
+       PERFORM UNTIL SAISIE-VALIDE
+           DISPLAY plage-banniere
+           DISPLAY plage-saisie
+           *>On accepte les valeurs (avec les étiquettes pour plus
+           *>de compréhension).
+           ACCEPT firstnb
+           PERFORM journaliser-firstnb
+           ACCEPT secondnb
+           PERFORM journaliser-secondnb
+           COPY CONTROLE-NUMERIQUE
+               REPLACING VALEUR-A-CONTROLER BY a
+               BORNE-CTRL-BASSE BY borne-min
+               BORNE-CTRL-HAUTE BY borne-max
+               DRAPEAU-CTRL BY flag-valide-a.
+           COPY CONTROLE-NUMERIQUE
+               REPLACING VALEUR-A-CONTROLER BY b
+               BORNE-CTRL-BASSE BY borne-min
+               BORNE-CTRL-HAUTE BY borne-max
+               DRAPEAU-CTRL BY flag-valide-b.
+           IF flag-valide-a = 'O' AND flag-valide-b = 'O'
+               SET SAISIE-VALIDE TO TRUE
+           ELSE
+               DISPLAY plage-erreur
+           END-IF
+       END-PERFORM.
        *>On fait le produit des deux nombres et on le met dans c.
-       COMPUTE c = a * b.
+       *>ON SIZE ERROR reste une securite : avec les bornes verifiees
+       *>plus haut le produit tient toujours dans c (PIC 9(15)), mais
+       *>on se protege quand meme d'un debordement silencieux si ces
+       *>bornes venaient a changer un jour.
+       COMPUTE c = a * b
+           ON SIZE ERROR
+               DISPLAY plage-debordement
+               MOVE 0 TO c
+       END-COMPUTE.
        *>On affiche le résultat.
        DISPLAY plage-affichage.
-       STOP RUN. *>Fin du programme.
+       *>On garde aussi trace du resultat dans le spool partage, pour
+       *>pouvoir relire l'historique des executions apres coup.
+       STRING a ' * ' b ' = ' c DELIMITED BY SIZE
+           INTO texte-rapport.
+       PERFORM spouler-resultat.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis OperationsArithmetiques.
+       GOBACK.
+
+       COPY JOURNAL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY journaliser-firstnb
+           NOM-PROGRAMME-JRN BY "PetitExo-a"
+           VALEUR-SAISIE BY a.
+
+       COPY JOURNAL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY journaliser-secondnb
+           NOM-PROGRAMME-JRN BY "PetitExo-b"
+           VALEUR-SAISIE BY b.
+
+       COPY SPOOL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY spouler-resultat
+           NOM-PROGRAMME-SPL BY "PetitExo"
+           TEXTE-SPOOL BY texte-rapport.
