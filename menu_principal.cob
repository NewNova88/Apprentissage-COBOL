@@ -0,0 +1,81 @@
+       *>Point d'entree unique du depot : un menu qui CALL chacun des
+       *>utilitaires independants, sur le meme principe qu'
+       *>OperationsArithmetiques (qui reste le sous-menu des trois
+       *>petites calculatrices). Chaque utilitaire appele est reste
+       *>un programme independant avec son propre fichier et son
+       *>propre GOBACK, pour qu'on puisse toujours le lancer seul.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 choix PIC 99 VALUE 99.
+
+       SCREEN SECTION.
+       1 plage-menu.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 1 VALUE 'Menu principal'.
+           2 LINE 3 COL 1 VALUE ' 1. Operations arithmetiques'.
+           2 LINE 4 COL 1 VALUE ' 2. Exemple etiquette'.
+           2 LINE 5 COL 1 VALUE ' 3. Instruction Add'.
+           2 LINE 6 COL 1 VALUE ' 4. In and Out'.
+           2 LINE 7 COL 1 VALUE ' 5. Instruction Initialize'.
+           2 LINE 8 COL 1 VALUE ' 6. Tableau (affectation)'.
+           2 LINE 9 COL 1 VALUE ' 7. Tableau (recherche)'.
+           2 LINE 10 COL 1 VALUE ' 8. Utilisation fonction custom'.
+           2 LINE 11 COL 1 VALUE ' 9. Fonction intrinseque'.
+           2 LINE 12 COL 1 VALUE '10. Tp plus ou moins'.
+           2 LINE 13 COL 1 VALUE '11. Boucle booleenne'.
+           2 LINE 14 COL 1 VALUE '12. Boucler n fois'.
+           2 LINE 15 COL 1 VALUE '13. Incrementation custom'.
+           2 LINE 16 COL 1 VALUE '14. Les booleens'.
+           2 LINE 17 COL 1 VALUE '15. Structure evaluate'.
+           2 LINE 18 COL 1 VALUE '16. Structure if/else'.
+           2 LINE 19 COL 1 VALUE ' 0. Quitter'.
+           2 LINE 21 COL 1 VALUE 'Votre choix : '.
+           2 PIC 99 TO choix REQUIRED.
+
+       PROCEDURE DIVISION.
+       PERFORM UNTIL choix = 0
+           DISPLAY plage-menu
+           ACCEPT plage-menu
+           EVALUATE choix
+               WHEN 1
+                   CALL 'OperationsArithmetiques'
+               WHEN 2
+                   CALL 'ExempleEtiquette'
+               WHEN 3
+                   CALL 'InstructionAdd'
+               WHEN 4
+                   CALL 'InAndOut'
+               WHEN 5
+                   CALL 'InstructionInitialize'
+               WHEN 6
+                   CALL 'TableauAffectation'
+               WHEN 7
+                   CALL 'TableauRecherche'
+               WHEN 8
+                   CALL 'UtilisationFonctionCustom'
+               WHEN 9
+                   CALL 'FonctionIntrinsèque'
+               WHEN 10
+                   CALL 'TpPlusOuMoins'
+               WHEN 11
+                   CALL 'BoucleBooléenne'
+               WHEN 12
+                   CALL 'BouclerNFois'
+               WHEN 13
+                   CALL 'IncrémentationCustom'
+               WHEN 14
+                   CALL 'LesBooleans'
+               WHEN 15
+                   CALL 'StructureEvaluate'
+               WHEN 16
+                   CALL 'StructureIfElse'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
