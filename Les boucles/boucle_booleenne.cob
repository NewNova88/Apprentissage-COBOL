@@ -1,19 +1,67 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. BoucleBoolÃ©enne.
+       PROGRAM-ID. BoucleBooléenne.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-RAPPORT ASSIGN TO "RAPPORT-BOUCLE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-RAPPORT.
+       1 LIGNE-RAPPORT PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 i PIC 999.
+       *>Borne haute de la boucle, saisie par l'operateur au lieu
+       *>d'etre figee a 10.
+       77 borne PIC 999.
+       *>Nombre de lignes affichees avant de faire une pause, pour
+       *>ne pas faire defiler l'ecran quand borne est grand.
+       77 lignes-par-page PIC 99 VALUE 20.
+       *>Position de la ligne courante sur la page en cours.
+       77 ligne-page PIC 99.
+       *>Touche quelconque demandee pour passer a la page suivante.
+       77 touche-suivante PIC X(01).
 
        SCREEN SECTION.
+       1 plage-borne.
+           2 LINE 1 COL 1 VALUE "Nombre de lignes a produire : ".
+           2 PIC 999 TO borne REQUIRED.
+
        1 plage-ligne.
-           2 LINE i COL 1 VALUE "Ligne numero ".
+           2 LINE ligne-page COL 1 VALUE "Ligne numero ".
            2 PIC zz FROM i.
 
+       1 plage-pause.
+           2 LINE 22 COL 1 VALUE
+               "Appuyez sur une touche pour la page suivante...".
+           2 PIC x(01) TO touche-suivante.
+
        PROCEDURE DIVISION.
+       DISPLAY plage-borne.
+       ACCEPT plage-borne.
+
+       OPEN OUTPUT FICHIER-RAPPORT.
        MOVE 1 TO i.
-       PERFORM UNTIL i > 10
+       MOVE 1 TO ligne-page.
+       PERFORM UNTIL i > borne
            DISPLAY plage-ligne
+           STRING "Ligne numero " i DELIMITED BY SIZE
+               INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
            COMPUTE i = i + 1
-       END-PERFORM
-       STOP RUN.
+           ADD 1 TO ligne-page
+           *>Une fois la page pleine, on marque une pause avant de
+           *>continuer, sauf s'il n'y a plus rien a afficher.
+           IF ligne-page > lignes-par-page AND i <= borne
+               DISPLAY plage-pause
+               ACCEPT plage-pause
+               MOVE 1 TO ligne-page
+           END-IF
+       END-PERFORM.
+       CLOSE FICHIER-RAPPORT.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
