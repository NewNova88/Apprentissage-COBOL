@@ -3,17 +3,51 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 x PIC 999.
+       77 x PIC 9(7)V99.
+       *>Montant ajoute a chaque periode, saisi par l'operateur au
+       *>lieu d'etre fige a 5.
+       77 montant PIC 9(5)V99.
+       *>Nombre de periodes a cumuler, saisi par l'operateur au lieu
+       *>d'etre fige a 5.
+       77 periodes PIC 999.
+       *>Signale un depassement de capacite de x, pour arreter le
+       *>cumul au lieu de continuer a tronquer silencieusement ses
+       *>chiffres de poids fort.
+       77 flag-debordement PIC X(01) VALUE 'N'.
+           88 DEBORDEMENT-DETECTE VALUE 'O'.
 
        SCREEN SECTION.
+       1 plage-saisie.
+           2 LINE 1 COL 1 VALUE "Montant par periode : ".
+           2 PIC 9(5)V99 TO montant REQUIRED.
+           2 LINE 2 COL 1 VALUE "Nombre de periodes : ".
+           2 PIC 999 TO periodes REQUIRED.
+
        1 plage-x.
-           2 LINE 1 COL 1 VALUE "Valeur de x : ".
-           2 PIC 999 FROM x.
+           2 LINE 3 COL 1 VALUE "Total cumule : ".
+           2 PIC Z(7)9.99 FROM x.
+
+       1 plage-debordement.
+           2 LINE 4 COL 1 VALUE "Total trop grand, cumul arrete.".
 
        PROCEDURE DIVISION.
-       INITIALIZE x.
-       PERFORM 5 TIMES *>On peut comparer cette ligne Ã  un for(int i=0; i<4; i++) en C.
-           COMPUTE x = x + 5
-       END-PERFORM
+       *>Meme copybook de remise a zero que InstructionInitialize,
+       *>TpPlusOuMoins et InstructionAdd.
+       COPY REMAZERO REPLACING COMPTEUR BY x.
+
+       DISPLAY plage-saisie.
+       ACCEPT plage-saisie.
+
+       PERFORM periodes TIMES
+           IF NOT DEBORDEMENT-DETECTE
+               COMPUTE x = x + montant
+                   ON SIZE ERROR
+                       SET DEBORDEMENT-DETECTE TO TRUE
+                       DISPLAY plage-debordement
+               END-COMPUTE
+           END-IF
+       END-PERFORM.
        DISPLAY plage-x.
-       STOP RUN.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
