@@ -3,20 +3,91 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 i PIC 999.
+       77 i PIC S999.
+       *>Valeur de depart, pas et limite, saisis par l'operateur au
+       *>lieu d'etre figes a 1/1/20.
+       77 depart PIC S999.
+       77 pas PIC S999.
+       77 limite PIC S999.
+       *>Choix du moment ou UNTIL est teste : 1 = TEST BEFORE,
+       *>2 = TEST AFTER.
+       77 choix-test PIC 9 VALUE 1.
+       *>Ligne d'affichage courante, independante de i : i peut
+       *>desormais etre negatif ou depasser la hauteur de l'ecran
+       *>(pas/limite plus larges), ce qui n'est pas une coordonnee
+       *>LINE valide.
+       77 ligne-ecran PIC 99 VALUE 5.
+       77 lignes-par-page PIC 99 VALUE 16.
 
        SCREEN SECTION.
+       1 plage-parametres.
+           2 LINE 1 COL 1 VALUE "Valeur de depart : ".
+           2 PIC S999 TO depart REQUIRED.
+           2 LINE 2 COL 1 VALUE "Pas (peut etre negatif) : ".
+           2 PIC S999 TO pas REQUIRED.
+           2 LINE 3 COL 1 VALUE "Limite : ".
+           2 PIC S999 TO limite REQUIRED.
+
+       1 plage-choix-test.
+           2 LINE 4 COL 1 VALUE
+               "Test : 1=TEST BEFORE  2=TEST AFTER : ".
+           2 PIC 9 TO choix-test REQUIRED.
+
        1 plage-ligne.
-           2 LINE i COL 1 VALUE "Ligne numero ".
-           2 PIC zz FROM i.
+           2 LINE ligne-ecran COL 1 VALUE "Ligne numero ".
+           2 PIC zzz FROM i.
+
+       1 plage-pause.
+           2 LINE 22 COL 1 VALUE "Appuyez sur Entree pour continuer...".
 
        PROCEDURE DIVISION.
        INITIALIZE i.
-       *>On varie i de 1, avec un pas de 1, jusqu'à que i soit égal à 20.
-       *>En rajoutant les mots clés TEST AFTER avant VARYING,
-       *>On peut rajouter une itération. Ça fait le test de UNTIL à la fin, et pas au début.
-       *>Pour être sûr que le test est fait au début, on peut mettre TEST BEFORE.
-       PERFORM VARYING i FROM 1 BY 1 UNTIL i > 20 *>On peut commencer i à 5 si on veut.
-           DISPLAY plage-ligne
-       END-PERFORM.
-       STOP RUN.
+       MOVE 5 TO ligne-ecran.
+       DISPLAY plage-parametres.
+       ACCEPT plage-parametres.
+       DISPLAY plage-choix-test.
+       ACCEPT plage-choix-test.
+
+       *>On varie i de depart, avec un pas de pas, jusqu'à ce que la
+       *>limite soit depassee. En rajoutant les mots clés TEST AFTER
+       *>avant VARYING, on peut rajouter une itération : ça fait le
+       *>test de UNTIL à la fin, et pas au début, contrairement à
+       *>TEST BEFORE (le defaut) qui le fait avant chaque passage.
+       IF choix-test = 2
+           IF pas < 0
+               PERFORM TEST AFTER VARYING i FROM depart BY pas
+                       UNTIL i < limite
+                   PERFORM afficher-ligne
+               END-PERFORM
+           ELSE
+               PERFORM TEST AFTER VARYING i FROM depart BY pas
+                       UNTIL i > limite
+                   PERFORM afficher-ligne
+               END-PERFORM
+           END-IF
+       ELSE
+           IF pas < 0
+               PERFORM VARYING i FROM depart BY pas UNTIL i < limite
+                   PERFORM afficher-ligne
+               END-PERFORM
+           ELSE
+               PERFORM VARYING i FROM depart BY pas UNTIL i > limite
+                   PERFORM afficher-ligne
+               END-PERFORM
+           END-IF
+       END-IF.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Affiche la ligne courante sur ligne-ecran (bornee,
+       *>contrairement a i qui peut desormais etre negatif ou tres
+       *>grand), puis marque une pause quand l'ecran est plein.
+       afficher-ligne.
+           DISPLAY plage-ligne.
+           ADD 1 TO ligne-ecran.
+           IF ligne-ecran > lignes-par-page
+               DISPLAY plage-pause
+               ACCEPT plage-pause
+               MOVE 5 TO ligne-ecran
+           END-IF.
