@@ -5,15 +5,34 @@
        WORKING-STORAGE SECTION.
        77 a PIC 99.
        77 b PIC 99.
-       77 c PIC 99.
+       *>a et b vont de 0 a 99 chacun, donc c peut depasser 99.
+       77 c PIC 999.
+       *>Jour courant affiche dans la banniere partagee.
+       77 BANNIERE-JOUR PIC 9(8).
 
        SCREEN SECTION.
+       COPY BANNIERE REPLACING NOM-PROGRAMME BY "AttributionDeValeur".
+
+       1 plage-saisie.
+           2 LINE 2 COL 1 VALUE 'Entrez la valeur de a : '.
+           2 PIC 99 TO a REQUIRED.
+           2 LINE 3 COL 1 VALUE 'Entrez la valeur de b : '.
+           2 PIC 99 TO b REQUIRED.
+
        1 pla-res.
-           2 BLANK SCREEN.
-           2 LINE 1 COL 1 VALUE 'c vaut : '.
-           2 PIC 99 FROM c.
+           2 LINE 4 COL 1 VALUE 'c vaut : '.
+           2 PIC 999 FROM c.
 
        PROCEDURE DIVISION.
-       MOVE 37 TO c.
+       *>On demande a et b a l'operateur au lieu de se contenter
+       *>d'afficher une constante : c'est bien le but du nom du
+       *>programme.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO BANNIERE-JOUR.
+       DISPLAY plage-banniere.
+       DISPLAY plage-saisie.
+       ACCEPT plage-saisie.
+       COMPUTE c = a + b.
        DISPLAY pla-res.
-       STOP RUN.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis OperationsArithmetiques.
+       GOBACK.
