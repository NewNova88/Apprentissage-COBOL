@@ -4,16 +4,67 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 a PIC 99.
+       *>Valeur à ajouter, saisie par l'opérateur (0 pour arrêter).
+       77 increment PIC 99.
+       *>Total cumulé sur toute la session.
+       77 total PIC 9(5).
+       *>Jour courant affiche dans la banniere partagee.
+       77 BANNIERE-JOUR PIC 9(8).
+       *>Bornes acceptees pour l'increment, utilisees par le controle
+       *>partage.
+       77 borne-min-incr PIC 99 VALUE 0.
+       77 borne-max-incr PIC 99 VALUE 99.
+       77 flag-increment-valide PIC X(01) VALUE 'N'.
+           88 INCREMENT-VALIDE VALUE 'O'.
 
        SCREEN SECTION.
+       COPY BANNIERE REPLACING NOM-PROGRAMME BY "InstructionAdd".
+
+       1 plage-saisie.
+           2 LINE 2 COL 1 VALUE 'A ajouter (0 pour arreter) : '.
+           2 PIC 99 TO increment REQUIRED.
+
+       1 plage-erreur-incr.
+           2 LINE 4 COL 1 VALUE 'Valeur hors limites (0 a 99).'.
+
        1 pla-res.
-           2 LINE a COL 1 VALUE 'Valeur de a : '.
+           2 LINE 3 COL 1 VALUE 'Valeur de a : '.
            2 PIC 99 FROM a.
+           2 COL 20 VALUE 'Total : '.
+           2 PIC 9(5) FROM total.
 
        PROCEDURE DIVISION.
+       *>Meme copybook de remise a zero que InstructionInitialize,
+       *>TpPlusOuMoins et BouclerNFois, pour l'ouverture du service.
+       COPY REMAZERO REPLACING COMPTEUR BY total.
        MOVE 1 TO a.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO BANNIERE-JOUR.
+       DISPLAY plage-banniere.
        DISPLAY pla-res.
-       ADD 2 TO a.
-       DISPLAY pla-res.
+       *>On continue à demander un incrément tant que l'opérateur
+       *>n'a pas entré 0 ; chaque valeur entrée s'ajoute à a et au
+       *>total cumulé de la session.
+       PERFORM UNTIL increment = 0
+           MOVE 'N' TO flag-increment-valide
+           PERFORM UNTIL INCREMENT-VALIDE
+               DISPLAY plage-saisie
+               ACCEPT plage-saisie
+               COPY CONTROLE-NUMERIQUE
+                   REPLACING VALEUR-A-CONTROLER BY increment
+                   BORNE-CTRL-BASSE BY borne-min-incr
+                   BORNE-CTRL-HAUTE BY borne-max-incr
+                   DRAPEAU-CTRL BY flag-increment-valide.
+               IF NOT INCREMENT-VALIDE
+                   DISPLAY plage-erreur-incr
+               END-IF
+           END-PERFORM
+           IF increment NOT = 0
+               ADD increment TO a
+               ADD increment TO total
+               DISPLAY pla-res
+           END-IF
+       END-PERFORM.
 
-       STOP RUN.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
