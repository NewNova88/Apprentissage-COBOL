@@ -0,0 +1,44 @@
+       *>Ce programme regroupe AttributionDeValeur, Calculs et PetitExo
+       *>derriere un seul point d'entree, puisque les trois n'etaient
+       *>que de petites calculatrices a usage unique. Chacun des trois
+       *>reste un programme appelable independamment (et garde son
+       *>propre fichier), mais l'operateur n'a plus qu'un seul menu
+       *>a lancer.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperationsArithmetiques.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 choix PIC 9 VALUE 9.
+
+       SCREEN SECTION.
+       1 plage-menu.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 1 VALUE 'Operations arithmetiques'.
+           2 LINE 3 COL 1 VALUE '1. Affectation simple (c)'.
+           2 LINE 4 COL 1 VALUE '2. Addition (a + b)'.
+           2 LINE 5 COL 1 VALUE '3. Multiplication (a * b)'.
+           2 LINE 6 COL 1 VALUE '0. Quitter'.
+           2 LINE 8 COL 1 VALUE 'Votre choix : '.
+           2 PIC 9 TO choix REQUIRED.
+
+       PROCEDURE DIVISION.
+       PERFORM UNTIL choix = 0
+           DISPLAY plage-menu
+           ACCEPT plage-menu
+           EVALUATE choix
+               WHEN 1
+                   CALL 'AttributionDeValeur'
+               WHEN 2
+                   CALL 'Calculs'
+               WHEN 3
+                   CALL 'PetitExo'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
