@@ -1,9 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ExempleEtiquette.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY JOURNAL-FICHIER.
+           *>Compteur persistant du nombre de saisies validees a
+           *>travers toutes les executions, pour savoir combien de
+           *>fois le programme a ete utilise au lieu de ne connaitre
+           *>que la saisie courante.
+           SELECT FICHIER-COMPTEUR ASSIGN TO "ETIQUETTE-COMPTEUR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-compteur.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY JOURNAL-FD.
+
+       FD FICHIER-COMPTEUR.
+       1 LIGNE-COMPTEUR PIC 9(08).
+
        WORKING-STORAGE SECTION.
        77 a PIC 9(15).
+       *>Bornes acceptees pour la valeur saisie.
+       77 borne-min PIC 9(15) VALUE 1.
+       77 borne-max PIC 9(15) VALUE 999999.
+       77 flag-validation PIC X(01) VALUE 'N'.
+           88 SAISIE-VALIDE VALUE 'O'.
+       77 nb-entrees PIC 9(08) VALUE 0.
+       77 statut-compteur PIC X(02).
 
        SCREEN SECTION.
        1 pls-exemple.
@@ -11,13 +36,64 @@
            2 LINE 1 COL 10 VALUE 'Saisir une valeur : '.
            2 saisie PIC z(15) TO a REQUIRED. *>Création d'une étiquette. Permet un code plus compréhensible.
 
+       1 pls-erreur.
+           2 LINE 3 COL 10 VALUE 'Valeur hors limites (1 a 999999).'.
+
        1 pla-exemple.
            2 BLANK SCREEN.
            2 LINE 1 COL 10 VALUE 'Resultat : '.
            2 COL 30 PIC z(15) FROM saisie.
+           2 LINE 2 COL 10 VALUE 'Saisie numero : '.
+           2 COL 26 PIC z(7)9 FROM nb-entrees.
 
        PROCEDURE DIVISION.
-       DISPLAY pls-exemple.
-       ACCEPT saisie.
+       *>On redemande la saisie tant que la valeur n'est pas dans les
+       *>bornes acceptées, au lieu de se contenter du REQUIRED qui ne
+       *>vérifie que la présence d'une saisie.
+       PERFORM UNTIL SAISIE-VALIDE
+           DISPLAY pls-exemple
+           ACCEPT saisie
+           PERFORM journaliser-saisie
+           COPY CONTROLE-NUMERIQUE
+               REPLACING VALEUR-A-CONTROLER BY a
+               BORNE-CTRL-BASSE BY borne-min
+               BORNE-CTRL-HAUTE BY borne-max
+               DRAPEAU-CTRL BY flag-validation.
+           IF NOT SAISIE-VALIDE
+               DISPLAY pls-erreur
+           END-IF
+       END-PERFORM.
+       *>On incremente et on resauvegarde le compteur persistant de
+       *>saisies validees, pour pouvoir suivre l'usage du programme
+       *>execution apres execution.
+       PERFORM charger-compteur.
+       ADD 1 TO nb-entrees.
+       PERFORM sauver-compteur.
        DISPLAY pla-exemple.
-       STOP RUN.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Lecture du compteur de saisies laisse par les executions
+       *>precedentes.
+       charger-compteur.
+           MOVE 0 TO nb-entrees.
+           OPEN INPUT FICHIER-COMPTEUR.
+           IF statut-compteur = "00"
+               READ FICHIER-COMPTEUR INTO nb-entrees
+                   AT END MOVE 0 TO nb-entrees
+               END-READ
+               CLOSE FICHIER-COMPTEUR
+           END-IF.
+
+       *>Sauvegarde du compteur de saisies apres la presente saisie.
+       sauver-compteur.
+           OPEN OUTPUT FICHIER-COMPTEUR.
+           MOVE nb-entrees TO LIGNE-COMPTEUR.
+           WRITE LIGNE-COMPTEUR.
+           CLOSE FICHIER-COMPTEUR.
+
+       COPY JOURNAL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY journaliser-saisie
+           NOM-PROGRAMME-JRN BY "ExempleEtiquette"
+           VALEUR-SAISIE BY saisie.
