@@ -1,41 +1,131 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TpPlusOuMoins.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-CLASSEMENT ASSIGN TO "CLASSEMENT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-classement.
+           COPY SPOOL-FICHIER.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-CLASSEMENT.
+       1 LIGNE-CLASSEMENT.
+           2 CLS-JOUEUR PIC x(20).
+           2 FILLER PIC x(01).
+           2 CLS-NBCOUP PIC 999.
+           2 FILLER PIC x(01).
+           2 CLS-DATE PIC x(08).
+           *>Graine et nombre tire, pour pouvoir rejouer exactement le
+           *>meme tirage en cas de contestation d'un score.
+           2 FILLER PIC x(01).
+           2 CLS-SEED PIC 9(8).
+           2 FILLER PIC x(01).
+           2 CLS-NBALEATOIRE PIC 999.
+
+       COPY SPOOL-FD.
+
        WORKING-STORAGE SECTION.
+       77 texte-rapport PIC X(60).
        77 nb PIC 999.
        77 seed PIC 9(8) VALUE 0.
        77 nbAleatoire PIC 999.
        77 nbCoup PIC 999.
+       *>Difficulte choisie par le joueur : 1 facile, 2 moyen, 3 difficile.
+       77 niveau PIC 9.
+       *>Borne haute du tirage, fonction de la difficulte choisie.
+       77 borneMax PIC 999.
+       *>Nombre de coups autorises avant la partie perdue.
+       77 coupsMax PIC 99.
+       *>Indicateur de fin de partie : G gagne, P perdue.
+       77 issue PIC X VALUE SPACE.
+       *>Nom du joueur, pour le classement persistant.
+       77 joueur PIC x(20).
+       *>Meilleur score (le plus petit nbCoup) deja enregistre.
+       77 meilleurScore PIC 999 VALUE 999.
+       77 fin-classement PIC X VALUE 'N'.
+           88 PLUS-DE-SCORES VALUE 'O'.
+       77 statut-classement PIC X(02).
 
        SCREEN SECTION.
 
+       1 plage-joueur.
+           2 LINE 1 COL 1 VALUE "Nom du joueur : ".
+           2 PIC x(20) TO joueur REQUIRED.
+
+       1 plage-meilleur.
+           2 LINE 2 COL 1 VALUE "Meilleur score actuel : ".
+           2 PIC zz9 FROM meilleurScore.
+
+       1 plage-niveau.
+           2 LINE 3 COL 1 VALUE
+               "Difficulte (1=facile 1-50/20 coups, 2=moyen 1-100/10".
+           2 LINE 4 COL 1 VALUE
+               " coups, 3=difficile 1-200/7 coups) : ".
+           2 PIC 9 TO niveau REQUIRED.
+
        1 plage-saisie.
-           2 LINE 1 COL 1 VALUE "Entrez un nombre entre 1 et 100 : ".
+           2 LINE 6 COL 1 VALUE "Entrez un nombre entre 1 et ".
+           2 COL 29 PIC zz9 FROM borneMax.
+           2 COL 33 VALUE " : ".
            2 saisie PIC z(3) TO nb REQUIRED.
 
        1 plage-moins.
-           2 LINE 2 COL 1 VALUE 'C''est moins !'.
+           2 LINE 7 COL 1 VALUE 'C''est moins !'.
 
        1 plage-plus.
-           2 LINE 2 COL 1 VALUE 'C''est plus ! '.
+           2 LINE 7 COL 1 VALUE 'C''est plus ! '.
 
        1 plage-gagne.
-           2 LINE 2 COL 1 VALUE 'Vous avez reussi !'.
+           2 LINE 7 COL 1 VALUE 'Vous avez reussi !'.
+
+       1 plage-perdu.
+           2 LINE 7 COL 1 VALUE 'Partie perdue ! Le nombre etait : '.
+           2 PIC 999 FROM nbAleatoire.
 
        1 plage-nbCoups.
-           2 LINE 3 COL 1 VALUE 'Nombre de coups : '.
+           2 LINE 8 COL 1 VALUE 'Nombre de coups : '.
            2 PIC 999 FROM nbCoup.
        1 plage-parfait.
-           2 LINE 4 COL 1 VALUE 'PERFECT !'.
+           2 LINE 9 COL 1 VALUE 'PERFECT !'.
 
        PROCEDURE DIVISION.
        INITIALIZE nb.
-       *>Création d'un nombre aléatoire entre 1 et 100
+       *>On remet nbCoup a zero avec le meme copybook que
+       *>InstructionInitialize, BouclerNFois et InstructionAdd, pour
+       *>ne jamais dependre d'un compteur laisse a une valeur
+       *>indéterminée par une precedente partie.
+       COPY REMAZERO REPLACING COMPTEUR BY nbCoup.
+
+       *>On affiche le meilleur score deja enregistre au classement,
+       *>pour que le joueur sache ce qu'il doit battre.
+       PERFORM chercher-meilleur-score.
+       DISPLAY plage-meilleur.
+
+       DISPLAY plage-joueur.
+       ACCEPT plage-joueur.
+
+       DISPLAY plage-niveau.
+       ACCEPT plage-niveau.
+       EVALUATE niveau
+           WHEN 1
+               MOVE 50 TO borneMax
+               MOVE 20 TO coupsMax
+           WHEN 3
+               MOVE 200 TO borneMax
+               MOVE 7 TO coupsMax
+           WHEN OTHER
+               MOVE 100 TO borneMax
+               MOVE 10 TO coupsMax
+       END-EVALUATE.
+
+       *>Création d'un nombre aléatoire entre 1 et borneMax
        MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
-       COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * 100 + 1.
+       COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * borneMax + 1.
 
-       PERFORM UNTIL nb = nbAleatoire
+       PERFORM UNTIL nb = nbAleatoire OR nbCoup >= coupsMax
            DISPLAY plage-saisie
            ACCEPT saisie
            IF nb < nbAleatoire THEN
@@ -43,15 +133,81 @@
                COMPUTE nbCoup = nbCoup + 1
                DISPLAY plage-nbCoups
            ELSE
-               DISPLAY plage-moins
-               COMPUTE nbCoup = nbCoup + 1
-               DISPLAY plage-nbCoups
+               IF nb > nbAleatoire THEN
+                   DISPLAY plage-moins
+                   COMPUTE nbCoup = nbCoup + 1
+                   DISPLAY plage-nbCoups
+               END-IF
            END-IF
        END-PERFORM.
-       COMPUTE nbCoup = nbCoup + 1.
-       DISPLAY plage-gagne.
-       DISPLAY plage-nbCoups.
-       IF nbCoup = 1 THEN
-           DISPLAY plage-parfait
-       END-IF
-       STOP RUN.
+
+       IF nb = nbAleatoire THEN
+           COMPUTE nbCoup = nbCoup + 1
+           MOVE 'G' TO issue
+           DISPLAY plage-gagne
+           DISPLAY plage-nbCoups
+           IF nbCoup = 1 THEN
+               DISPLAY plage-parfait
+           END-IF
+       ELSE
+           MOVE 'P' TO issue
+           DISPLAY plage-perdu
+           DISPLAY plage-nbCoups
+       END-IF.
+
+       *>On ajoute la partie au classement persistant, pour pouvoir
+       *>organiser un concours d'atelier au lieu de perdre le score
+       *>a chaque fermeture de l'ecran.
+       PERFORM enregistrer-score.
+
+       *>On garde aussi trace de la partie dans le spool partage, pour
+       *>pouvoir relire l'historique des executions apres coup.
+       IF issue = 'G'
+           STRING joueur ' : gagne en ' nbCoup ' coups'
+               DELIMITED BY SIZE INTO texte-rapport
+       ELSE
+           STRING joueur ' : perdu apres ' nbCoup ' coups'
+               DELIMITED BY SIZE INTO texte-rapport
+       END-IF.
+       PERFORM spouler-resultat.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Parcourt CLASSEMENT.DAT pour retenir le plus petit nbCoup
+       *>(le meilleur score), affiche au joueur avant la partie.
+       chercher-meilleur-score.
+           MOVE 'N' TO fin-classement.
+           OPEN INPUT FICHIER-CLASSEMENT.
+           IF statut-classement = "00"
+               READ FICHIER-CLASSEMENT
+                   AT END SET PLUS-DE-SCORES TO TRUE
+               END-READ
+               PERFORM UNTIL PLUS-DE-SCORES
+                   IF CLS-NBCOUP < meilleurScore
+                       MOVE CLS-NBCOUP TO meilleurScore
+                   END-IF
+                   READ FICHIER-CLASSEMENT
+                       AT END SET PLUS-DE-SCORES TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CLASSEMENT
+           ELSE
+               SET PLUS-DE-SCORES TO TRUE
+           END-IF.
+
+       *>Ajoute la partie courante (nom, nbCoup, date) au classement.
+       enregistrer-score.
+           OPEN EXTEND FICHIER-CLASSEMENT.
+           MOVE joueur TO CLS-JOUEUR.
+           MOVE nbCoup TO CLS-NBCOUP.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CLS-DATE.
+           MOVE seed TO CLS-SEED.
+           MOVE nbAleatoire TO CLS-NBALEATOIRE.
+           WRITE LIGNE-CLASSEMENT.
+           CLOSE FICHIER-CLASSEMENT.
+
+       COPY SPOOL-ECRITURE
+           REPLACING NOM-PARAGRAPHE BY spouler-resultat
+           NOM-PROGRAMME-SPL BY "TpPlusOuMoins"
+           TEXTE-SPOOL BY texte-rapport.
