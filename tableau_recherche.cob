@@ -1,54 +1,202 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TableauAffectation.
+       *>Renomme de TableauAffectation (collision de PROGRAM-ID avec
+       *>tableau_affectation.cob) vers son vrai nom.
+       PROGRAM-ID. TableauRecherche.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       *>Statistiques cumulees de toutes les recherches faites a
+       *>travers les executions, pour pouvoir juger du taux de succes
+       *>de la recherche binaire au lieu de ne connaitre que le
+       *>resultat de la derniere execution.
+       FILE-CONTROL.
+           SELECT FICHIER-STATS-RECH ASSIGN TO "RECHERCHE-STATS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-stats-rech.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-STATS-RECH.
+       1 LIGNE-STATS-RECH.
+           2 STA-TOTAL-RECHERCHES PIC 9(08).
+           2 STA-TOTAL-TROUVEES PIC 9(08).
+           2 STA-TOTAL-RATEES PIC 9(08).
+           2 STA-TOTAL-COMPARAISONS PIC 9(10).
+
        WORKING-STORAGE SECTION.
+       *>Statistiques cumulees relues/resauvegardees a chaque run.
+       77 stat-total-recherches PIC 9(08) VALUE 0.
+       77 stat-total-trouvees PIC 9(08) VALUE 0.
+       77 stat-total-ratees PIC 9(08) VALUE 0.
+       77 stat-total-comparaisons PIC 9(10) VALUE 0.
+       77 statut-stats-rech PIC X(02).
 
-       77 n PIC 99. *>Nombre d'éléments
-       77 j PIC 99. *>Index où on veut tester l'existence d'un élément
-       77 i PIC 99.
+       77 n PIC 9(4). *>Nombre d'éléments
+       77 j PIC 9(4). *>Index où on veut tester l'existence d'un élément
+       77 i PIC 9(4).
+       77 nb-comparaisons PIC 9(4) VALUE 0.
+       77 borne-basse PIC 9(4).
+       77 borne-haute PIC 9(4).
+       77 milieu PIC 9(4).
+       77 nb-occurrences PIC 9(4) VALUE 0.
+       77 flag-element-trouve PIC X(01) VALUE 'N'.
+           88 ELEMENT-TROUVE VALUE 'O'.
 
-       *>Déclaration d'un tableau à une dimension.
+       *>Déclaration d'un tableau à une dimension, triee pour permettre
+       *>un SEARCH ALL (recherche binaire) a la place du SEARCH lineaire.
+       *>OCCURS porte a 9999 (au lieu de 99) pour que SEARCH ALL reste
+       *>disponible sur des tables plus grandes : contrairement a
+       *>TableauAffectation, ici chaque valeur est deduite de son
+       *>index (entier(i) = i), donc il n'y a rien a faire persister
+       *>dans un fichier indexe pour les depasser.
        1 tableau.
-           2 entier PIC 99 OCCURS 99 INDEXED BY indice.
+           2 entier PIC 9(4) OCCURS 9999 ASCENDING KEY IS entier
+               INDEXED BY indice.
 
        SCREEN SECTION.
 
        1 plage-saisie.
            2 BLANK SCREEN.
            2 LINE 1 COL 30 VALUE 'Valeur de n : '.
-           2 saisie PIC 99 TO n REQUIRED.
+           2 saisie PIC 9(4) TO n REQUIRED.
            2 LINE 2 COL 30 VALUE 'Indice a trouver : '.
-           2 cherche PIC 99 TO j REQUIRED.
+           2 cherche PIC 9(4) TO j REQUIRED.
 
        1 plage-ligne.
            2 LINE i COL 1 VALUE 'Index '.
-           2 PIC 99 FROM i.
+           2 PIC z(3)9 FROM i.
            2 VALUE ' : '.
-           2 PIC zz FROM entier(i).
+           2 PIC z(3)9 FROM entier(i).
 
        1 plage-introuvable.
            2 LINE 2 COL 1 VALUE "Element introuvable...".
 
        1 plage-trouve.
            2 LINE 2 COL 1 VALUE "Element ".
-           2 PIC 99 FROM entier(indice).
+           2 PIC z(3)9 FROM entier(indice).
            2 VALUE " trouve !".
 
+       1 plage-comparaisons.
+           2 LINE 3 COL 1 VALUE "Comparaisons : ".
+           2 PIC z(3)9 FROM nb-comparaisons.
+
+       1 plage-occurrence.
+           2 LINE i COL 20 VALUE 'Aussi trouve a l''index '.
+           2 PIC z(3)9 FROM i.
+
+       1 plage-total-occurrences.
+           2 LINE 4 COL 1 VALUE 'Occurrences de la valeur : '.
+           2 PIC z(3)9 FROM nb-occurrences.
+
+       1 plage-stats-rech.
+           2 LINE 5 COL 1 VALUE 'Cumul : '.
+           2 PIC z(7)9 FROM stat-total-recherches.
+           2 VALUE ' recherches, '.
+           2 PIC z(7)9 FROM stat-total-trouvees.
+           2 VALUE ' trouvees, '.
+           2 PIC z(7)9 FROM stat-total-ratees.
+           2 VALUE ' ratees.'.
+
        PROCEDURE DIVISION.
        INITIALIZE tableau.
 
        DISPLAY plage-saisie.
        ACCEPT saisie.
        ACCEPT cherche.
-       SET indice TO 1.
        PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
            MOVE i TO entier(i)
        END-PERFORM.
-       SEARCH entier
+       SORT entier ASCENDING.
+
+       *>On compte les comparaisons d'une recherche binaire equivalente
+       *>a celle faite par SEARCH ALL, pour visualiser le gain par
+       *>rapport a l'ancien SEARCH lineaire.
+       MOVE 1 TO borne-basse.
+       MOVE n TO borne-haute.
+       PERFORM UNTIL borne-basse > borne-haute
+           COMPUTE milieu = (borne-basse + borne-haute) / 2
+           ADD 1 TO nb-comparaisons
+           EVALUATE TRUE
+               WHEN entier(milieu) = j
+                   EXIT PERFORM
+               WHEN entier(milieu) < j
+                   COMPUTE borne-basse = milieu + 1
+               WHEN OTHER
+                   COMPUTE borne-haute = milieu - 1
+           END-EVALUATE
+       END-PERFORM.
+
+       SET indice TO 1.
+       MOVE 'N' TO flag-element-trouve.
+       SEARCH ALL entier
            AT END
                DISPLAY plage-introuvable
            WHEN entier(indice) = j
-               DISPLAY plage-trouve.
-       STOP RUN.
+               SET ELEMENT-TROUVE TO TRUE
+               DISPLAY plage-trouve
+       END-SEARCH.
+       DISPLAY plage-comparaisons.
+
+       *>La recherche ci-dessus ne rapporte que le premier index
+       *>trouve ; on parcourt ensuite tout le tableau pour signaler
+       *>chaque occurrence, car les doublons sont frequents dans nos
+       *>donnees reelles.
+       PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
+           IF entier(i) = j
+               ADD 1 TO nb-occurrences
+               DISPLAY plage-occurrence
+           END-IF
+       END-PERFORM.
+       DISPLAY plage-total-occurrences.
+
+       *>On met a jour les statistiques cumulees de succes/echec de
+       *>la recherche, pour pouvoir juger du taux de succes au fil
+       *>des executions au lieu de ne connaitre que le resultat de
+       *>la derniere.
+       PERFORM charger-stats-rech.
+       ADD 1 TO stat-total-recherches.
+       ADD nb-comparaisons TO stat-total-comparaisons.
+       IF ELEMENT-TROUVE
+           ADD 1 TO stat-total-trouvees
+       ELSE
+           ADD 1 TO stat-total-ratees
+       END-IF.
+       PERFORM sauver-stats-rech.
+       DISPLAY plage-stats-rech.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Lecture des statistiques cumulees laissees par les
+       *>executions precedentes.
+       charger-stats-rech.
+           MOVE 0 TO stat-total-recherches.
+           MOVE 0 TO stat-total-trouvees.
+           MOVE 0 TO stat-total-ratees.
+           MOVE 0 TO stat-total-comparaisons.
+           OPEN INPUT FICHIER-STATS-RECH.
+           IF statut-stats-rech = "00"
+               READ FICHIER-STATS-RECH
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE STA-TOTAL-RECHERCHES
+                           TO stat-total-recherches
+                       MOVE STA-TOTAL-TROUVEES TO stat-total-trouvees
+                       MOVE STA-TOTAL-RATEES TO stat-total-ratees
+                       MOVE STA-TOTAL-COMPARAISONS
+                           TO stat-total-comparaisons
+               END-READ
+               CLOSE FICHIER-STATS-RECH
+           END-IF.
+
+       *>Sauvegarde des statistiques cumulees apres la presente
+       *>recherche.
+       sauver-stats-rech.
+           OPEN OUTPUT FICHIER-STATS-RECH.
+           MOVE stat-total-recherches TO STA-TOTAL-RECHERCHES.
+           MOVE stat-total-trouvees TO STA-TOTAL-TROUVEES.
+           MOVE stat-total-ratees TO STA-TOTAL-RATEES.
+           MOVE stat-total-comparaisons TO STA-TOTAL-COMPARAISONS.
+           WRITE LIGNE-STATS-RECH.
+           CLOSE FICHIER-STATS-RECH.
