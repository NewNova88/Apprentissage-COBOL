@@ -0,0 +1,12 @@
+      *>Ajoute une ligne au journal partage des saisies : programme,
+      *>valeur saisie et horodatage. NOM-PARAGRAPHE, NOM-PROGRAMME-JRN
+      *>et VALEUR-SAISIE sont fournis par REPLACING a chaque COPY,
+      *>pour pouvoir journaliser plusieurs champs dans le meme
+      *>programme sans collision de nom de paragraphe.
+       NOM-PARAGRAPHE.
+           OPEN EXTEND FICHIER-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO JRN-HORODATAGE.
+           MOVE NOM-PROGRAMME-JRN TO JRN-PROGRAMME.
+           MOVE VALEUR-SAISIE TO JRN-VALEUR.
+           WRITE LIGNE-JOURNAL.
+           CLOSE FICHIER-JOURNAL.
