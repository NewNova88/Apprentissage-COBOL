@@ -0,0 +1,12 @@
+      *>Ajoute une ligne au spool partage de comptes rendus.
+      *>NOM-PARAGRAPHE, NOM-PROGRAMME-SPL et TEXTE-SPOOL sont fournis
+      *>par REPLACING a chaque COPY, pour pouvoir spouler plusieurs
+      *>comptes rendus dans le meme programme sans collision de nom
+      *>de paragraphe.
+       NOM-PARAGRAPHE.
+           OPEN EXTEND FICHIER-SPOOL.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO SPL-HORODATAGE.
+           MOVE NOM-PROGRAMME-SPL TO SPL-PROGRAMME.
+           MOVE TEXTE-SPOOL TO SPL-TEXTE.
+           WRITE LIGNE-SPOOL.
+           CLOSE FICHIER-SPOOL.
