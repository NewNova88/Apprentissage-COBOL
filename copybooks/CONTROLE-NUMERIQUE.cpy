@@ -0,0 +1,15 @@
+      *>Controle de validite partage : une valeur n'est retenue comme
+      *>valide que si elle est de classe NUMERIC et comprise entre
+      *>les deux bornes fournies, pour centraliser cette regle au
+      *>lieu de la reecrire dans chaque programme de saisie
+      *>(InstructionAdd, ExempleEtiquette, PetitExo,
+      *>TableauAffectation). VALEUR-A-CONTROLER, BORNE-CTRL-BASSE,
+      *>BORNE-CTRL-HAUTE et DRAPEAU-CTRL sont fournis par REPLACING a
+      *>chaque COPY.
+       IF VALEUR-A-CONTROLER IS NUMERIC
+               AND VALEUR-A-CONTROLER >= BORNE-CTRL-BASSE
+               AND VALEUR-A-CONTROLER <= BORNE-CTRL-HAUTE
+           MOVE 'O' TO DRAPEAU-CTRL
+       ELSE
+           MOVE 'N' TO DRAPEAU-CTRL
+       END-IF
