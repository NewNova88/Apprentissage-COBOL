@@ -0,0 +1,9 @@
+      *>Description de l'enregistrement du spool partage de comptes
+      *>rendus.
+       FD FICHIER-SPOOL.
+       1 LIGNE-SPOOL.
+           2 SPL-HORODATAGE PIC X(14).
+           2 FILLER PIC X(01).
+           2 SPL-PROGRAMME PIC X(20).
+           2 FILLER PIC X(01).
+           2 SPL-TEXTE PIC X(60).
