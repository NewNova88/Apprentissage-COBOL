@@ -0,0 +1,10 @@
+      *>Bandeau d'en-tete partage par les ecrans de saisie : nom du
+      *>programme et date du jour (BANNIERE-JOUR, a alimenter par
+      *>l'appelant via MOVE FUNCTION CURRENT-DATE(1:8) avant
+      *>d'afficher ce plage-banniere), pour qu'un operateur sache
+      *>toujours quel programme et quelle journee il a sous les yeux.
+       1 plage-banniere.
+           2 BLANK SCREEN.
+           2 LINE 1 COL 1 VALUE NOM-PROGRAMME.
+           2 COL 50 VALUE "Date : ".
+           2 PIC 9999/99/99 FROM BANNIERE-JOUR.
