@@ -0,0 +1,9 @@
+      *>Description de l'enregistrement du journal partage des
+      *>saisies operateur.
+       FD FICHIER-JOURNAL.
+       1 LIGNE-JOURNAL.
+           2 JRN-HORODATAGE PIC X(14).
+           2 FILLER PIC X(01).
+           2 JRN-PROGRAMME PIC X(20).
+           2 FILLER PIC X(01).
+           2 JRN-VALEUR PIC X(20).
