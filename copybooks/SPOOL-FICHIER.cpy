@@ -0,0 +1,6 @@
+      *>Fichier de spool partage pour les comptes rendus imprimables
+      *>des utilitaires : chaque programme y ajoute une ligne de
+      *>resultat au lieu de ne laisser trace que sur l'ecran, pour
+      *>qu'un operateur puisse relire l'historique des executions.
+           SELECT FICHIER-SPOOL ASSIGN TO "SPOOL-RAPPORTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
