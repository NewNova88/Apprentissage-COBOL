@@ -0,0 +1,6 @@
+       *>Remise a zero d'un compteur ou accumulateur, partagee par
+       *>plusieurs programmes (InstructionInitialize, TpPlusOuMoins,
+       *>BouclerNFois, InstructionAdd) pour que l'ouverture du service
+       *>n'oublie jamais de remettre un compteur a zero, quel que soit
+       *>le programme.
+       INITIALIZE COMPTEUR.
