@@ -0,0 +1,5 @@
+      *>Fichier journal partage des saisies operateur (SELECT), pour
+      *>garder une trace de ce qui a ete tape, dans quel programme et
+      *>a quel moment.
+           SELECT FICHIER-JOURNAL ASSIGN TO "JOURNAL-SAISIES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
