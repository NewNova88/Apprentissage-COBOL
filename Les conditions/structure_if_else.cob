@@ -1,30 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StructureIfElse.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TRANSACTIONS ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FICHIER-RECONCILIATION
+               ASSIGN TO "RECONCILIATION-SEUIL.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-TRANSACTIONS.
+       1 LIGNE-TRANSACTION PIC 999.
+
+       FD FICHIER-RECONCILIATION.
+       1 LIGNE-RECONCILIATION PIC X(60).
+
        WORKING-STORAGE SECTION.
        77 val PIC 999.
+       *>Seuil de comparaison, fourni par l'operateur au lieu d'etre
+       *>fige a 100.
+       77 seuil PIC 999 VALUE 100.
+       *>Choix du mode d'execution (1 = interactif, 2 = lot).
+       77 choix-mode PIC 9 VALUE 1.
+
+       *>Compteurs de reconciliation : combien de valeurs sont
+       *>tombees au-dessus / au-dessous du seuil sur tout le run.
+       77 nb-sup PIC 9(5) VALUE 0.
+       77 nb-inf PIC 9(5) VALUE 0.
+
+       77 fin-fichier PIC X VALUE 'N'.
+           88 PLUS-DE-TRANSACTIONS VALUE 'O'.
 
        SCREEN SECTION.
        1 plage-titre.
            2 BLANK SCREEN.
            2 LINE 2 COL 25 VALUE "Superieur ou inferieur".
 
+       1 plage-seuil.
+           2 LINE 4 COL 10 VALUE "Seuil de comparaison : ".
+           2 PIC 999 TO seuil REQUIRED.
+
+       1 plage-mode.
+           2 LINE 5 COL 10 VALUE
+               "Mode : 1=Interactif  2=Lot (TRANSACTIONS.DAT) : ".
+           2 PIC 9 TO choix-mode REQUIRED.
+
+       1 plage-val-saisie.
+           2 LINE 5 COL 10 VALUE "Valeur de val (0-999) : ".
+           2 PIC 999 TO val REQUIRED.
+
        1 plage-sup.
-           2 LINE 6 COL 10 VALUE "val est superieure ou egale a 100".
+           2 LINE 6 COL 10 VALUE "val est superieure ou egale au seuil".
 
        1 plage-inf.
-           2 LINE 6 COL 10 VALUE "val est inferieure a 100".
+           2 LINE 6 COL 10 VALUE "val est inferieure au seuil".
+
+       1 plage-lot-fini.
+           2 LINE 7 COL 10 VALUE "Rapport : RECONCILIATION-SEUIL.DAT".
+           2 LINE 8 COL 10 VALUE "Au-dessus : ".
+           2 PIC zzzz9 FROM nb-sup.
+           2 COL 30 VALUE "Au-dessous : ".
+           2 PIC zzzz9 FROM nb-inf.
 
        PROCEDURE DIVISION.
-       MOVE 150 TO val.
        DISPLAY plage-titre.
+       DISPLAY plage-seuil.
+       ACCEPT plage-seuil.
+       DISPLAY plage-mode.
+       ACCEPT plage-mode.
 
-       evaluation.
-       IF val < 100 THEN
-           DISPLAY plage-inf
+       IF choix-mode = 2
+           PERFORM traiter-lot
        ELSE
-           DISPLAY plage-sup
+           DISPLAY plage-val-saisie
+           ACCEPT plage-val-saisie
+           PERFORM evaluation
        END-IF.
-       PERFORM evaluation.
-       STOP RUN.
+
+       PERFORM ecrire-reconciliation.
+       DISPLAY plage-lot-fini.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Compare val au seuil, affiche le resultat et met a jour les
+       *>compteurs de reconciliation. N'a plus de condition de sortie
+       *>a part celle du PERFORM qui l'appelle : ce n'est plus elle
+       *>qui boucle indefiniment.
+       evaluation.
+           IF val < seuil
+               ADD 1 TO nb-inf
+               DISPLAY plage-inf
+           ELSE
+               ADD 1 TO nb-sup
+               DISPLAY plage-sup
+           END-IF.
+
+       *>Mode lot : on relit chaque valeur de TRANSACTIONS.DAT et on
+       *>la compare au seuil jusqu'a la fin de fichier, au lieu de
+       *>re-evaluer indefiniment la meme valeur fixe.
+       traiter-lot.
+           OPEN INPUT FICHIER-TRANSACTIONS.
+           READ FICHIER-TRANSACTIONS
+               AT END SET PLUS-DE-TRANSACTIONS TO TRUE
+           END-READ.
+           PERFORM UNTIL PLUS-DE-TRANSACTIONS
+               MOVE LIGNE-TRANSACTION TO val
+               PERFORM evaluation
+               READ FICHIER-TRANSACTIONS
+                   AT END SET PLUS-DE-TRANSACTIONS TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-TRANSACTIONS.
+
+       *>Ecrit le total de reconciliation (au-dessus/au-dessous du
+       *>seuil) a la fin du run, pour garder une trace du passage.
+       ecrire-reconciliation.
+           OPEN OUTPUT FICHIER-RECONCILIATION.
+           STRING "Seuil=" seuil " AuDessus=" nb-sup
+               " AuDessous=" nb-inf
+               DELIMITED BY SIZE INTO LIGNE-RECONCILIATION.
+           WRITE LIGNE-RECONCILIATION.
+           CLOSE FICHIER-RECONCILIATION.
