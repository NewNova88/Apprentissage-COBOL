@@ -1,43 +1,176 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LesBooleans.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ETUDIANTS ASSIGN TO "ETUDIANTS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-etudiants.
+           SELECT FICHIER-RAPPORT ASSIGN TO "RAPPORT-NOTES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-ETUDIANTS.
+       1 LIGNE-ETUDIANT.
+           2 ETU-ID PIC X(05).
+           2 FILLER PIC X(01).
+           2 ETU-NOTE PIC 99V99.
+
+       FD FICHIER-RAPPORT.
+       1 LIGNE-RAPPORT PIC X(60).
+
        WORKING-STORAGE SECTION.
-       77 note PIC 99v99.
+       *>Note courante classee via les 88-level ci-dessous. Les bandes
+       *>couvrent maintenant tout l'intervalle 0-20 : 17-19.99 (excellent)
+       *>et tout ce qui est sous 10 (nul) ne retombent plus dans le
+       *>meme "Pas de mention" indifferencie qu'avant.
+       77 note PIC 99V99.
+       88 nul VALUE 0 THRU 9.99.
        88 passable VALUE 10 THRU 11.99.
        88 assez_bien VALUE 12 THRU 13.99.
-       88 bien VALUE 14 THRU 16.
+       88 bien VALUE 14 THRU 16.99.
+       88 excellent VALUE 17 THRU 19.99.
        88 parfait VALUE 20.
 
+       *>Identifiant de l'etudiant en cours de cumul et rupture de
+       *>sequence pour detecter le changement d'etudiant.
+       77 id-courant PIC X(05) VALUE SPACE.
+       77 somme-notes PIC 999V99 VALUE 0.
+       77 nb-notes PIC 99 VALUE 0.
+       77 moyenne PIC 99V99 VALUE 0.
+       *>Version editee de moyenne pour le STRING ci-dessous : sans
+       *>elle le point decimal implicite (V) n'est jamais materialise.
+       77 moyenne-edit PIC Z9.99.
+       77 lettre PIC X(02) VALUE SPACE.
+
+       77 fin-fichier PIC X VALUE 'N'.
+           88 PLUS-DE-ETUDIANTS VALUE 'O'.
+       77 statut-etudiants PIC X(02).
+
+       *>Compteurs pour la repartition des notes par bande, sur
+       *>l'ensemble du fichier.
+       77 cnt-nul PIC 9(5) VALUE 0.
+       77 cnt-passable PIC 9(5) VALUE 0.
+       77 cnt-ab PIC 9(5) VALUE 0.
+       77 cnt-bien PIC 9(5) VALUE 0.
+       77 cnt-excellent PIC 9(5) VALUE 0.
+       77 cnt-parfait PIC 9(5) VALUE 0.
+
        SCREEN SECTION.
-       01 plage-passable.
-           02 LINE 1 COL 10 VALUE 'C''est passable'.
-       01 plage-ab.
-           02 LINE 1 COL 10 VALUE 'C''est pas mal'.
-       01 plage-bien.
-           02 LINE 1 COL 10 VALUE 'C''est bien'.
-       01 plage-parfait.
-           02 LINE 1 COL 10 VALUE 'C''est parfait'.
-       01 plage-nul.
-           02 LINE 1 COL 10 VALUE 'Pas de mention'.
+       01 plage-fini.
+           02 LINE 1 COL 1 VALUE
+               'Rapport genere : RAPPORT-NOTES.DAT'.
 
        PROCEDURE DIVISION.
-       MOVE 10.57 TO note.
-       IF passable THEN
-           DISPLAY plage-passable
+       OPEN INPUT FICHIER-ETUDIANTS.
+       OPEN OUTPUT FICHIER-RAPPORT.
+
+       IF statut-etudiants = "00"
+           READ FICHIER-ETUDIANTS
+               AT END SET PLUS-DE-ETUDIANTS TO TRUE
+           END-READ
        ELSE
-           IF assez_bien THEN
-               DISPLAY plage-ab
+           SET PLUS-DE-ETUDIANTS TO TRUE
+       END-IF.
+       IF NOT PLUS-DE-ETUDIANTS
+           MOVE ETU-ID TO id-courant
+       END-IF.
+
+       PERFORM UNTIL PLUS-DE-ETUDIANTS
+           IF ETU-ID NOT = id-courant
+               PERFORM ecrire-rollup-etudiant
+               MOVE ETU-ID TO id-courant
+               MOVE 0 TO somme-notes
+               MOVE 0 TO nb-notes
+           END-IF
+           MOVE ETU-NOTE TO note
+           PERFORM classer-note
+           ADD ETU-NOTE TO somme-notes
+           ADD 1 TO nb-notes
+           READ FICHIER-ETUDIANTS
+               AT END SET PLUS-DE-ETUDIANTS TO TRUE
+           END-READ
+       END-PERFORM.
+       IF nb-notes > 0
+           PERFORM ecrire-rollup-etudiant
+       END-IF.
+
+       PERFORM ecrire-distribution.
+
+       IF statut-etudiants = "00"
+           CLOSE FICHIER-ETUDIANTS
+       END-IF.
+       CLOSE FICHIER-RAPPORT.
+       DISPLAY plage-fini.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Classe la note courante dans sa bande et incremente le
+       *>compteur de repartition correspondant.
+       classer-note.
+           IF parfait
+               ADD 1 TO cnt-parfait
            ELSE
-               IF bien THEN
-                   DISPLAY plage-bien
+               IF excellent
+                   ADD 1 TO cnt-excellent
                ELSE
-                   IF parfait THEN
-                       DISPLAY plage-parfait
+                   IF bien
+                       ADD 1 TO cnt-bien
                    ELSE
-                       DISPLAY plage-nul
+                       IF assez_bien
+                           ADD 1 TO cnt-ab
+                       ELSE
+                           IF passable
+                               ADD 1 TO cnt-passable
+                           ELSE
+                               ADD 1 TO cnt-nul
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
-           END-IF
-       END-IF.
-       STOP RUN.
+           END-IF.
+
+       *>Calcule la moyenne de l'etudiant en cours, en deduit sa
+       *>mention (meme echelle de bandes que la note individuelle)
+       *>et ecrit la ligne de cumul GPA/lettre dans le rapport.
+       ecrire-rollup-etudiant.
+           COMPUTE moyenne ROUNDED = somme-notes / nb-notes.
+           MOVE moyenne TO note.
+           IF parfait
+               MOVE 'A+' TO lettre
+           ELSE
+               IF excellent
+                   MOVE 'A' TO lettre
+               ELSE
+                   IF bien
+                       MOVE 'B' TO lettre
+                   ELSE
+                       IF assez_bien
+                           MOVE 'C' TO lettre
+                       ELSE
+                           IF passable
+                               MOVE 'D' TO lettre
+                           ELSE
+                               MOVE 'F' TO lettre
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE moyenne TO moyenne-edit.
+           STRING id-courant " moyenne=" moyenne-edit " mention=" lettre
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+
+       *>Ecrit le decompte de notes par bande sur tout le fichier.
+       ecrire-distribution.
+           STRING "Nul=" cnt-nul " Passable=" cnt-passable
+               " AssezBien=" cnt-ab " Bien=" cnt-bien
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+           STRING "Excellent=" cnt-excellent " Parfait=" cnt-parfait
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
