@@ -1,9 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StructureEvaluate.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TARIFS ASSIGN TO "TARIFS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS statut-tarifs.
+           *>Historique mensuel des tranches attribuees, pour pouvoir
+           *>reconstituer par la suite quelle tranche a ete retenue
+           *>pour chaque saisie au lieu de ne garder que la derniere.
+           SELECT FICHIER-HISTO-TRANCHES ASSIGN TO "TARIFS-HISTO.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FICHIER-TARIFS.
+       1 LIGNE-TARIF.
+           2 TRF-BAS PIC 9(15).
+           2 FILLER PIC X(01).
+           2 TRF-HAUT PIC 9(15).
+           2 FILLER PIC X(01).
+           2 TRF-LIBELLE PIC X(30).
+
+       FD FICHIER-HISTO-TRANCHES.
+       1 LIGNE-HISTO-TRANCHE.
+           2 HTR-MOIS PIC 9(06).
+           2 FILLER PIC X(01).
+           2 HTR-VALEUR PIC z(15).
+           2 FILLER PIC X(01).
+           2 HTR-LIBELLE PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 a PIC 9(15).
+       *>Table des tranches de tarification/commission, chargee
+       *>depuis TARIFS.DAT au lieu d'etre figee a "1 THRU 10" / OTHER.
+       77 nb-tranches PIC 99 VALUE 0.
+       1 tranches.
+           2 tranche OCCURS 50 TIMES INDEXED BY idx-tranche.
+               3 tr-bas PIC 9(15).
+               3 tr-haut PIC 9(15).
+               3 tr-libelle PIC X(30).
+       77 tranche-trouvee PIC X VALUE 'N'.
+           88 TRANCHE-TROUVEE-OUI VALUE 'O'.
+
+       77 fin-fichier PIC X VALUE 'N'.
+           88 PLUS-DE-TRANCHES VALUE 'O'.
+       77 statut-tarifs PIC X(02).
+
+       *>Mois courant (AAAAMM), pour l'historique mensuel des
+       *>tranches attribuees.
+       77 mois-courant PIC 9(06).
+       *>Libelle a journaliser dans l'historique : celui de la
+       *>tranche trouvee, ou un libelle signalant l'absence de
+       *>tranche correspondante.
+       77 libelle-historique PIC X(30).
 
        SCREEN SECTION.
        1 plage-saisie.
@@ -13,19 +64,76 @@
        1 plage-affichage-res.
            2 LINE 2 COL 1 VALUE "Resultat : ".
            2 PIC z(15) FROM nombre.
-       1 plage-entre.
-           2 LINE 3 COL 1 VALUE "Le nombre est entre 1 et 10".
-       1 plage-sup.
-           2 LINE 3 COL 1 VALUE "Le nombre est superieur a 10".
+       1 plage-tranche.
+           2 LINE 3 COL 1 VALUE "Tranche : ".
+           2 PIC X(30) FROM tr-libelle(idx-tranche).
+       1 plage-aucune-tranche.
+           2 LINE 3 COL 1 VALUE
+               "Aucune tranche ne correspond (verifier TARIFS.DAT)".
 
        PROCEDURE DIVISION.
+       PERFORM charger-tranches.
+
        DISPLAY plage-saisie.
        ACCEPT nombre.
        DISPLAY plage-affichage-res.
-       EVALUATE a
-       WHEN 1 THRU 10
-           DISPLAY plage-entre
-       WHEN OTHER
-           DISPLAY plage-sup
-       END-EVALUATE
-       STOP RUN.
+
+       SET idx-tranche TO 1.
+       MOVE 'N' TO tranche-trouvee.
+       PERFORM VARYING idx-tranche FROM 1 BY 1
+               UNTIL idx-tranche > nb-tranches
+                  OR TRANCHE-TROUVEE-OUI
+           IF a >= tr-bas(idx-tranche) AND a <= tr-haut(idx-tranche)
+               MOVE 'O' TO tranche-trouvee
+           END-IF
+       END-PERFORM.
+
+       IF TRANCHE-TROUVEE-OUI
+           SUBTRACT 1 FROM idx-tranche
+           DISPLAY plage-tranche
+           MOVE tr-libelle(idx-tranche) TO libelle-historique
+       ELSE
+           DISPLAY plage-aucune-tranche
+           MOVE "Aucune tranche" TO libelle-historique
+       END-IF.
+       PERFORM enregistrer-historique.
+       *>GOBACK (et non STOP RUN) pour pouvoir aussi etre appele
+       *>depuis MenuPrincipal.
+       GOBACK.
+
+       *>Chargement des tranches depuis TARIFS.DAT : une ligne par
+       *>tranche (borne basse, borne haute, libelle), pour que la
+       *>mise a jour du bareme n'exige plus de recompiler le
+       *>programme.
+       charger-tranches.
+           OPEN INPUT FICHIER-TARIFS.
+           IF statut-tarifs = "00"
+               READ FICHIER-TARIFS
+                   AT END SET PLUS-DE-TRANCHES TO TRUE
+               END-READ
+               PERFORM UNTIL PLUS-DE-TRANCHES
+                   ADD 1 TO nb-tranches
+                   MOVE TRF-BAS TO tr-bas(nb-tranches)
+                   MOVE TRF-HAUT TO tr-haut(nb-tranches)
+                   MOVE TRF-LIBELLE TO tr-libelle(nb-tranches)
+                   READ FICHIER-TARIFS
+                       AT END SET PLUS-DE-TRANCHES TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-TARIFS
+           ELSE
+               SET PLUS-DE-TRANCHES TO TRUE
+           END-IF.
+
+       *>Ajoute une ligne a l'historique mensuel des tranches
+       *>attribuees, pour pouvoir suivre l'evolution du bareme
+       *>applique mois par mois au lieu de ne garder que le dernier
+       *>resultat affiche a l'ecran.
+       enregistrer-historique.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO mois-courant.
+           OPEN EXTEND FICHIER-HISTO-TRANCHES.
+           MOVE mois-courant TO HTR-MOIS.
+           MOVE a TO HTR-VALEUR.
+           MOVE libelle-historique TO HTR-LIBELLE.
+           WRITE LIGNE-HISTO-TRANCHE.
+           CLOSE FICHIER-HISTO-TRANCHES.
